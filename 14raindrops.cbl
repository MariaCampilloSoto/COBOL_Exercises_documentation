@@ -1,6 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. raindrops.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// print a whole training-handout table in one run
+           SELECT RANGE-REPORT-FILE ASSIGN TO WS-RANGE-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// data-driven divisor/word rules table, so
+      *// instructors can add a variant (e.g. Plorp) without a code
+      *// change.
+           SELECT RULES-FILE ASSIGN TO WS-RULES-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-RULES-STATUS.
+      *// the range a batch table run covers is driven by
+      *// this control record, not a hardcoded 1-100.
+           SELECT RANGE-CONTROL-FILE ASSIGN TO WS-RANGE-CONTROL-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-RANGE-CONTROL-STATUS.
+      *// a free-form batch of numbers off the wire, not
+      *// a clean start/end range -- some records may be malformed.
+           SELECT NUMBERS-FILE ASSIGN TO WS-NUMBERS-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO WS-EXCEPTIONS-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD RANGE-REPORT-FILE.
+          01 RANGE-REPORT-REC PIC X(40).
+       FD RULES-FILE.
+          01 RULES-REC.
+             02 RULE-DIVISOR-IN PIC 9(2).
+             02 RULE-WORD-IN    PIC X(10).
+       FD RANGE-CONTROL-FILE.
+          01 RANGE-CONTROL-REC.
+             02 RANGE-START-IN PIC 9(4).
+             02 RANGE-END-IN   PIC 9(4).
+       FD NUMBERS-FILE.
+          01 NUMBERS-REC PIC X(10).
+       FD EXCEPTIONS-FILE.
+          01 EXCEPTIONS-REC PIC X(60).
        WORKING-STORAGE SECTION.
        01 WS-NUMBER PIC 9(4).
        01 WS-RESULT PIC X(20).
@@ -8,26 +46,281 @@
        01 WS-REM-3 PIC 9(4).
        01 WS-REM-5 PIC 9(4).
        01 WS-REM-7 PIC 9(4).
+      *// continued: divisor/word rules table
+       01 WS-RULES-PATH            PIC X(100)
+                                    VALUE 'raindrops-rules.dat'.
+       01 WS-RULES-STATUS          PIC XX.
+       01 WS-RULES-LOADED          PIC X VALUE 'N'.
+         88 RULES-LOADED           VALUE 'Y'.
+       01 WS-RULE-TABLE.
+         02 WS-RULE OCCURS 10 TIMES.
+            03 RULE-DIVISOR PIC 9(2).
+            03 RULE-WORD    PIC X(10).
+       01 WS-RULE-COUNT            PIC 99 VALUE 0.
+       01 WS-RULE-IND              PIC 99.
+       01 WS-RULE-REM              PIC 9(4).
+      *// BATCH RANGE CONTROL
+       01 WS-MODE                  PIC X VALUE 'S'.
+         88 MODE-SINGLE-NUMBER     VALUE 'S'.
+         88 MODE-RANGE             VALUE 'R'.
+         88 MODE-BATCH-NUMBERS     VALUE 'N'.
+       01 WS-RANGE-REPORT-PATH     PIC X(100)
+                                   VALUE 'raindrops-table.rpt'.
+       01 WS-RANGE-START           PIC 9(4) VALUE 1.
+       01 WS-RANGE-END             PIC 9(4) VALUE 100.
+       01 WS-RANGE-CONTROL-PATH    PIC X(100)
+                                   VALUE 'raindrops-range.dat'.
+       01 WS-RANGE-CONTROL-STATUS  PIC XX.
+      *// end-of-run tally appended to the batch report, one
+      *// counter per configured rule word plus the straight-number
+      *// count, so an added rule is tallied without a code change.
+       01 WS-RULE-TALLY-TABLE.
+         02 WS-RULE-TALLY OCCURS 10 TIMES PIC 9(6) VALUE 0.
+       01 WS-TALLY-STRAIGHT        PIC 9(6) VALUE 0.
+       01 WS-TALLY-EDIT            PIC Z(5)9.
+      *// reject bad records instead of wrapping them
+       01 WS-NUMBERS-PATH          PIC X(100)
+                                    VALUE 'raindrops-numbers.dat'.
+       01 WS-EXCEPTIONS-PATH       PIC X(100)
+                                    VALUE 'raindrops-exceptions.dat'.
+       01 WS-EOF-NUMBERS           PIC X VALUE 'N'.
+         88 END-OF-NUMBERS         VALUE 'Y'.
+       01 WS-NUMBER-VALID          PIC X VALUE 'Y'.
+         88 NUMBER-IS-VALID        VALUE 'Y'.
+      *// a rules file can hold enough matching divisors
+      *// that their concatenated words overflow WS-RESULT.
+       01 WS-CONVERT-OVERFLOW      PIC X VALUE 'N'.
+         88 CONVERT-RESULT-OVERFLOW VALUE 'Y'.
 
        PROCEDURE DIVISION.
        RAINDROPS.
-      *// COMPUTE WS-MOD-3 = FUNCTION REM(WS-NUMBER, 3)
-         DIVIDE WS-NUMBER BY 3 GIVING WS-VALUE REMAINDER WS-REM-3
-         DIVIDE WS-NUMBER BY 5 GIVING WS-VALUE REMAINDER WS-REM-5
-         DIVIDE WS-NUMBER BY 7 GIVING WS-VALUE REMAINDER WS-REM-7
-      
-         IF WS-REM-3 EQUAL 0
-            MOVE 'Pling' TO WS-RESULT
-         END-IF
-         IF WS-REM-5 EQUAL 0
-            STRING WS-RESULT DELIMITED BY SPACES 'Plang'
-               INTO WS-RESULT
-         END-IF
-         IF WS-REM-7 EQUAL 0
-            STRING WS-RESULT DELIMITED BY SPACES 'Plong'
-               INTO WS-RESULT 
-         END-IF
-         IF WS-RESULT EQUAL SPACES
-            MOVE WS-NUMBER TO WS-RESULT
-         END-IF
-       .
\ No newline at end of file
+           EVALUATE TRUE
+              WHEN MODE-RANGE
+                 PERFORM RUN-RANGE-REPORT
+              WHEN MODE-BATCH-NUMBERS
+                 PERFORM RUN-NUMBER-BATCH
+              WHEN OTHER
+                 PERFORM CONVERT-NUMBER
+           END-EVALUATE
+           GOBACK
+           .
+       CONVERT-NUMBER.
+           IF NOT RULES-LOADED
+              PERFORM LOAD-RULES
+           END-IF
+           MOVE SPACES TO WS-RESULT
+           MOVE 'N' TO WS-CONVERT-OVERFLOW
+           PERFORM VARYING WS-RULE-IND FROM 1 BY 1
+              UNTIL WS-RULE-IND > WS-RULE-COUNT
+              DIVIDE WS-NUMBER BY RULE-DIVISOR(WS-RULE-IND)
+                 GIVING WS-VALUE REMAINDER WS-RULE-REM
+              IF WS-RULE-REM EQUAL 0
+                 STRING WS-RESULT DELIMITED BY SPACES
+                        RULE-WORD(WS-RULE-IND) DELIMITED BY SPACES
+                        INTO WS-RESULT
+                        ON OVERFLOW
+                           MOVE 'Y' TO WS-CONVERT-OVERFLOW
+                 END-STRING
+              END-IF
+           END-PERFORM
+           IF WS-RESULT EQUAL SPACES AND NOT CONVERT-RESULT-OVERFLOW
+              MOVE WS-NUMBER TO WS-RESULT
+           END-IF
+       .
+      *// load the divisor/word pairs from a small rules
+      *// file. Falls back to the standard Pling/Plang/Plong rules
+      *// when no rules file is configured for the class.
+       LOAD-RULES.
+           MOVE 0 TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS EQUAL '35'
+              PERFORM LOAD-DEFAULT-RULES
+           ELSE
+              PERFORM UNTIL WS-RULES-STATUS NOT EQUAL '00'
+                 READ RULES-FILE
+                    AT END MOVE '10' TO WS-RULES-STATUS
+                    NOT AT END
+                       IF WS-RULE-COUNT < 10
+                          ADD 1 TO WS-RULE-COUNT
+                          MOVE RULE-DIVISOR-IN TO
+                               RULE-DIVISOR(WS-RULE-COUNT)
+                          MOVE RULE-WORD-IN TO
+                               RULE-WORD(WS-RULE-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RULES-FILE
+           END-IF
+           MOVE 'Y' TO WS-RULES-LOADED
+       .
+       LOAD-DEFAULT-RULES.
+           MOVE 3 TO RULE-DIVISOR(1)
+           MOVE 'Pling'  TO RULE-WORD(1)
+           MOVE 5 TO RULE-DIVISOR(2)
+           MOVE 'Plang'  TO RULE-WORD(2)
+           MOVE 7 TO RULE-DIVISOR(3)
+           MOVE 'Plong'  TO RULE-WORD(3)
+           MOVE 3 TO WS-RULE-COUNT
+       .
+      *// load the start/end bounds for a range table run
+      *// from a control record, so an instructor can hand out a
+      *// different range without a code change. Falls back to the
+      *// standard 1-100 handout range when no control record is
+      *// supplied for the class.
+       LOAD-RANGE-CONTROL.
+           OPEN INPUT RANGE-CONTROL-FILE
+           IF WS-RANGE-CONTROL-STATUS EQUAL '35'
+              MOVE 1   TO WS-RANGE-START
+              MOVE 100 TO WS-RANGE-END
+           ELSE
+              READ RANGE-CONTROL-FILE
+                 NOT AT END
+                    MOVE RANGE-START-IN TO WS-RANGE-START
+                    MOVE RANGE-END-IN   TO WS-RANGE-END
+              END-READ
+              CLOSE RANGE-CONTROL-FILE
+           END-IF
+       .
+      *// run every number in a start/end range and print
+      *// the whole training table in one go.
+       RUN-RANGE-REPORT.
+           PERFORM LOAD-RANGE-CONTROL
+           INITIALIZE WS-RULE-TALLY-TABLE
+           MOVE 0 TO WS-TALLY-STRAIGHT
+           OPEN OUTPUT RANGE-REPORT-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+           PERFORM VARYING WS-NUMBER FROM WS-RANGE-START BY 1
+              UNTIL WS-NUMBER > WS-RANGE-END
+              PERFORM CONVERT-NUMBER
+              IF CONVERT-RESULT-OVERFLOW
+                 PERFORM WRITE-CONVERT-OVERFLOW-EXCEPTION
+              ELSE
+                 PERFORM TALLY-RESULT
+                 MOVE SPACES TO RANGE-REPORT-REC
+                 STRING WS-NUMBER   DELIMITED BY SIZE
+                        ': '        DELIMITED BY SIZE
+                        WS-RESULT   DELIMITED BY SIZE
+                        INTO RANGE-REPORT-REC
+                 WRITE RANGE-REPORT-REC
+              END-IF
+           END-PERFORM
+           PERFORM WRITE-TALLY-SUMMARY
+           CLOSE RANGE-REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+       .
+      *// a rules file with enough matching divisors can
+      *// overflow WS-RESULT once concatenated -- route that number
+      *// to the exceptions report instead of printing a truncated word.
+       WRITE-CONVERT-OVERFLOW-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-REC
+           STRING WS-NUMBER  DELIMITED BY SIZE
+                  ' -- rejected, rule words exceed result field'
+                                    DELIMITED BY SIZE
+                  INTO EXCEPTIONS-REC
+           WRITE EXCEPTIONS-REC
+       .
+      *// end-of-run tally of how many of each configured
+      *// rule word (plus straight numbers) came out of the run --
+      *// driven by WS-RULE-TABLE instead of three hardcoded words,
+      *// so an instructor's added rule is tallied too.
+       TALLY-RESULT.
+           IF FUNCTION TRIM(WS-RESULT) IS NUMERIC
+              ADD 1 TO WS-TALLY-STRAIGHT
+           ELSE
+              PERFORM VARYING WS-RULE-IND FROM 1 BY 1
+                 UNTIL WS-RULE-IND > WS-RULE-COUNT
+                 MOVE 0 TO WS-VALUE
+                 INSPECT WS-RESULT TALLYING WS-VALUE
+                    FOR ALL FUNCTION TRIM(RULE-WORD(WS-RULE-IND))
+                 IF WS-VALUE > 0
+                    ADD 1 TO WS-RULE-TALLY(WS-RULE-IND)
+                 END-IF
+              END-PERFORM
+           END-IF
+       .
+       WRITE-TALLY-SUMMARY.
+           MOVE SPACES TO RANGE-REPORT-REC
+           WRITE RANGE-REPORT-REC
+           PERFORM VARYING WS-RULE-IND FROM 1 BY 1
+              UNTIL WS-RULE-IND > WS-RULE-COUNT
+              MOVE SPACES TO RANGE-REPORT-REC
+              MOVE WS-RULE-TALLY(WS-RULE-IND) TO WS-TALLY-EDIT
+              STRING FUNCTION TRIM(RULE-WORD(WS-RULE-IND))
+                                                DELIMITED BY SIZE
+                     's: '                      DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-TALLY-EDIT)
+                                                DELIMITED BY SIZE
+                     INTO RANGE-REPORT-REC
+              WRITE RANGE-REPORT-REC
+           END-PERFORM
+           MOVE SPACES TO RANGE-REPORT-REC
+           MOVE WS-TALLY-STRAIGHT TO WS-TALLY-EDIT
+           STRING 'Straight numbers: '         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TALLY-EDIT) DELIMITED BY SIZE
+                  INTO RANGE-REPORT-REC
+           WRITE RANGE-REPORT-REC
+       .
+      *// a free-form feed can contain negative or
+      *// malformed entries -- route those to an exceptions report
+      *// instead of silently coercing them into a wrapped number.
+       RUN-NUMBER-BATCH.
+           INITIALIZE WS-RULE-TALLY-TABLE
+           MOVE 0 TO WS-TALLY-STRAIGHT
+           OPEN INPUT NUMBERS-FILE
+           OPEN OUTPUT RANGE-REPORT-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+           MOVE 'N' TO WS-EOF-NUMBERS
+           READ NUMBERS-FILE
+              AT END MOVE 'Y' TO WS-EOF-NUMBERS
+           END-READ
+           PERFORM UNTIL END-OF-NUMBERS
+              PERFORM VALIDATE-NUMBER-RECORD
+              IF NUMBER-IS-VALID
+                 MOVE FUNCTION NUMVAL(NUMBERS-REC) TO WS-NUMBER
+                 PERFORM CONVERT-NUMBER
+                 IF CONVERT-RESULT-OVERFLOW
+                    PERFORM WRITE-CONVERT-OVERFLOW-EXCEPTION
+                 ELSE
+                    PERFORM TALLY-RESULT
+                    MOVE SPACES TO RANGE-REPORT-REC
+                    STRING WS-NUMBER   DELIMITED BY SIZE
+                           ': '        DELIMITED BY SIZE
+                           WS-RESULT   DELIMITED BY SIZE
+                           INTO RANGE-REPORT-REC
+                    WRITE RANGE-REPORT-REC
+                 END-IF
+              ELSE
+                 MOVE SPACES TO EXCEPTIONS-REC
+                 STRING FUNCTION TRIM(NUMBERS-REC) DELIMITED BY SIZE
+                        ' -- rejected, not a valid positive number'
+                                                   DELIMITED BY SIZE
+                        INTO EXCEPTIONS-REC
+                 WRITE EXCEPTIONS-REC
+              END-IF
+              READ NUMBERS-FILE
+                 AT END MOVE 'Y' TO WS-EOF-NUMBERS
+              END-READ
+           END-PERFORM
+           PERFORM WRITE-TALLY-SUMMARY
+           CLOSE NUMBERS-FILE
+           CLOSE RANGE-REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+       .
+       VALIDATE-NUMBER-RECORD.
+           MOVE 'Y' TO WS-NUMBER-VALID
+           IF FUNCTION TRIM(NUMBERS-REC) EQUAL SPACES
+              MOVE 'N' TO WS-NUMBER-VALID
+           ELSE
+              IF NUMBERS-REC(1:1) EQUAL '-'
+                 MOVE 'N' TO WS-NUMBER-VALID
+              ELSE
+                 IF NOT FUNCTION TRIM(NUMBERS-REC) IS NUMERIC
+                    MOVE 'N' TO WS-NUMBER-VALID
+                 ELSE
+                    IF FUNCTION NUMVAL(NUMBERS-REC) > 9999
+                       MOVE 'N' TO WS-NUMBER-VALID
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+       .
