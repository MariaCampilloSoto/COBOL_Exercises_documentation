@@ -1,10 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLL-FILE ASSIGN TO WS-ROLL-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT SCORECARD-FILE ASSIGN TO WS-SCORECARD-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// tournament leaderboard, keyed by player
+           SELECT LEADERBOARD-FILE ASSIGN TO WS-LEADERBOARD-PATH
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY LB-PLAYER-NAME
+              FILE STATUS WS-LEADERBOARD-STATUS.
+           SELECT LEADERBOARD-REPORT-FILE
+              ASSIGN TO WS-LEADERBOARD-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// append-only audit trail for dispute resolution
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-AUDIT-LOG-STATUS.
+      *// per-table game options -- six-dice variant, lenient
+      *// full-house rule -- so a table can opt into either without a
+      *// code change.
+           SELECT GAME-CONFIG-FILE ASSIGN TO WS-GAME-CONFIG-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-GAME-CONFIG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD ROLL-FILE.
+          01 ROLL-REC.
+             02 RR-PLAYER-NAME PIC X(20).
+             02 RR-CATEGORY    PIC X(15).
+             02 RR-DICE        PIC 9(6).
+       FD SCORECARD-FILE.
+          01 SCORECARD-REC PIC X(80).
+       FD LEADERBOARD-FILE.
+          01 LEADERBOARD-REC.
+             02 LB-PLAYER-NAME PIC X(20).
+             02 LB-TOTAL       PIC 9(5).
+       FD LEADERBOARD-REPORT-FILE.
+          01 LEADERBOARD-REPORT-REC PIC X(80).
+       FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-REC PIC X(80).
+       FD GAME-CONFIG-FILE.
+          01 GAME-CONFIG-REC.
+             02 GC-DICE-COUNT-IN      PIC 9.
+             02 GC-FULL-HOUSE-RULE-IN PIC X.
        WORKING-STORAGE SECTION.
           01 WS-RESULT PIC 99 VALUE 0.
           01 WS-CATEGORY PIC X(15).
-          01 WS-DICE PIC 9(5).
+      *// sized for the 6-dice "Yacht variant" table
+          01 WS-DICE PIC 9(6).
+          01 WS-DICE-COUNT PIC 9 VALUE 5.
+            88 STANDARD-DICE-GAME  VALUE 5.
+            88 SIX-DICE-VARIANT    VALUE 6.
           01 VARIABLES.
             02 WS-DICE-VALUE PIC 9.
             02 WS-FIRST-VALUE PIC 9.
@@ -15,6 +65,7 @@
             02 WS-PAIR-B PIC 9.
             02 WS-RESULT-A PIC 99 VALUE 0.
             02 WS-RESULT-B PIC 99 VALUE 0.
+            02 WS-FIRST-COUNT PIC 9 VALUE 0.
           01 CATEGORIES.
             02 LT-ONES PIC X(4) VALUE 'ones'.
             02 LT-TWOS PIC X(4) VALUE 'twos'.
@@ -24,65 +75,142 @@
             02 LT-SIXES PIC X(5) VALUE 'sixes'.
             02 LT-FULL PIC X(10) VALUE 'full house'.
             02 LT-FOURK PIC X(14) VALUE 'four of a kind'.
-            02 LT-LITTLES PIC X(15) 
+            02 LT-LITTLES PIC X(15)
                        VALUE 'little straight'.
             02 LT-BIGS PIC X(12) VALUE 'big straight'.
             02 LT-CHOICE PIC X(6) VALUE 'choice'.
             02 LT-YACHT PIC X(5) VALUE 'yacht'.
           01 INDICES.
             02 IND PIC 9 VALUE 1.
+      *// per-session full-house house rule
+          01 WS-FULL-HOUSE-RULE      PIC X VALUE 'S'.
+            88 STRICT-FULL-HOUSE     VALUE 'S'.
+            88 YACHT-COUNTS-AS-FULL-HOUSE VALUE 'L'.
+      *// BATCH SCORECARD CONTROL
+          01 WS-ROLL-FILE-PATH       PIC X(100) VALUE 'yacht-rolls.dat'.
+          01 WS-SCORECARD-FILE-PATH  PIC X(100)
+                                      VALUE 'yacht-scorecard.dat'.
+          01 WS-MODE                 PIC X VALUE 'S'.
+            88 MODE-SINGLE-CATEGORY  VALUE 'S'.
+            88 MODE-BATCH-SCORECARD  VALUE 'B'.
+          01 WS-EOF-ROLLS            PIC X VALUE 'N'.
+            88 END-OF-ROLLS          VALUE 'Y'.
+          01 WS-CURRENT-PLAYER       PIC X(20) VALUE SPACES.
+          01 WS-CAT-IND              PIC 99.
+          01 WS-GRAND-TOTAL          PIC 9(4) VALUE 0.
+          01 WS-GRAND-TOTAL-EDIT     PIC Z(3)9.
+          01 WS-SCORESHEET.
+            02 WS-SCORE-ENTRY OCCURS 12 PIC 9(3).
+          01 SCORECARD-CATEGORY-NAMES.
+            02 SC-NAME PIC X(15) OCCURS 12 TIMES
+               INDEXED BY SC-IDX.
+      *// BATCH LEADERBOARD
+          01 WS-LEADERBOARD-PATH        PIC X(100)
+                                    VALUE 'yacht-leaderboard.dat'.
+          01 WS-LEADERBOARD-REPORT-PATH PIC X(100)
+                                    VALUE 'yacht-leaderboard.rpt'.
+          01 WS-LEADERBOARD-STATUS      PIC XX.
+          01 WS-LB-ENTRIES.
+            02 WS-LB-ENTRY OCCURS 200 TIMES.
+               03 LB-E-PLAYER PIC X(20).
+               03 LB-E-TOTAL  PIC 9(5).
+          01 WS-LB-COUNT                PIC 9(4) VALUE 0.
+          01 WS-LB-SWAPPED              PIC X VALUE 'N'.
+            88 LB-SWAPPED                VALUE 'Y'.
+          01 WS-LB-TEMP-ENTRY.
+            02 WS-LB-TEMP-PLAYER PIC X(20).
+            02 WS-LB-TEMP-TOTAL  PIC 9(5).
+          01 WS-LB-I                    PIC 9(4).
+          01 WS-LB-RANK                 PIC 9(4).
+          01 WS-LB-RANK-EDIT            PIC Z(3)9.
+          01 WS-LB-TOTAL-EDIT           PIC Z(4)9.
+      *// AUDIT LOG
+          01 WS-AUDIT-LOG-PATH          PIC X(100)
+                                    VALUE 'yacht-audit.log'.
+          01 WS-AUDIT-LOG-STATUS        PIC XX.
+      *// GAME CONFIG (six-dice variant / full-house rule)
+          01 WS-GAME-CONFIG-PATH        PIC X(100)
+                                    VALUE 'yacht-config.dat'.
+          01 WS-GAME-CONFIG-STATUS      PIC XX.
+          01 WS-GAME-CONFIG-LOADED      PIC X VALUE 'N'.
+            88 GAME-CONFIG-LOADED       VALUE 'Y'.
        PROCEDURE DIVISION.
          YACHT.
+            IF MODE-BATCH-SCORECARD
+               PERFORM RUN-SCORECARD-BATCH
+            ELSE
+               PERFORM SCORE-ONE-CATEGORY
+            END-IF
+            GOBACK
+         .
+         SCORE-ONE-CATEGORY.
+            IF NOT GAME-CONFIG-LOADED
+               PERFORM LOAD-GAME-CONFIG
+            END-IF
             INITIALIZE WS-RESULT
                        WS-TOTAL
                        WS-PAIR-A
                        WS-PAIR-B
                        WS-RESULT-A
                        WS-RESULT-B
+                       WS-FIRST-COUNT
             EVALUATE WS-CATEGORY
                WHEN LT-ONES
                   MOVE 1 TO IND
                   MOVE 1 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-TWOS
                   MOVE 1 TO IND
                   MOVE 2 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-THREES
                   MOVE 1 TO IND
                   MOVE 3 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-FOURS
                   MOVE 1 TO IND
                   MOVE 4 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-FIVES
                   MOVE 1 TO IND
                   MOVE 5 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-SIXES
                   MOVE 1 TO IND
                   MOVE 6 TO WS-VALUE
-                  PERFORM SUM-VALUE UNTIL IND > 5
+                  PERFORM SUM-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN LT-FULL
                   MOVE 1 TO IND
                   MOVE WS-DICE(IND:1) TO WS-FIRST-VALUE
+                  MOVE 1 TO IND
+                  PERFORM COUNT-FIRST-VALUE UNTIL IND > WS-DICE-COUNT
+                  MOVE 1 TO IND
                   MOVE 2 TO WS-PAIR-A
                   MOVE 3 TO WS-PAIR-B
-                  PERFORM FIND-PAIR UNTIL IND > 5
+                  PERFORM FIND-PAIR UNTIL IND > WS-DICE-COUNT
                   IF WS-PAIR-A EQUAL 0
                   AND WS-PAIR-B EQUAL 0
                      ADD WS-RESULT-A TO WS-RESULT-B
                      GIVING WS-RESULT
                   ELSE
-                     MOVE 0 TO WS-RESULT
+                     IF YACHT-COUNTS-AS-FULL-HOUSE
+                     AND WS-FIRST-COUNT EQUAL WS-DICE-COUNT
+      *// every die matched WS-FIRST-VALUE (checked
+      *// directly by COUNT-FIRST-VALUE, not inferred from
+      *// FIND-PAIR's compensated WS-PAIR-A), so under the house
+      *// rule an N-of-a-kind counts as a full house.
+                        COMPUTE WS-RESULT =
+                           WS-FIRST-VALUE * WS-DICE-COUNT
+                     ELSE
+                        MOVE 0 TO WS-RESULT
+                     END-IF
                   END-IF
                WHEN LT-FOURK
                   MOVE 1 TO IND
                   MOVE WS-DICE(IND:1) TO WS-FIRST-VALUE
                   MOVE 4 TO WS-PAIR-A
                   MOVE 1 TO WS-PAIR-B
-                  PERFORM FIND-PAIR UNTIL IND > 5
+                  PERFORM FIND-PAIR UNTIL IND > WS-DICE-COUNT
                   IF (WS-PAIR-A EQUAL 0
                     AND WS-PAIR-B EQUAL 0)
                   OR WS-PAIR-A EQUAL -1
@@ -109,10 +237,47 @@
                   MOVE 1 TO IND
                   MOVE WS-DICE(IND:1) TO WS-FIRST-VALUE
                   MOVE 50 TO WS-RESULT
-                  PERFORM SAME-VALUE UNTIL IND > 5
+                  PERFORM SAME-VALUE UNTIL IND > WS-DICE-COUNT
                WHEN OTHER
                   MOVE 0 TO WS-RESULT
             END-EVALUATE
+            PERFORM LOG-CATEGORY-RESULT
+         .
+      *// let a table opt into the six-dice variant and/or
+      *// the lenient full-house rule, falling back to the standard
+      *// 5-dice/strict rules when no config record is supplied.
+         LOAD-GAME-CONFIG.
+            OPEN INPUT GAME-CONFIG-FILE
+            IF WS-GAME-CONFIG-STATUS NOT EQUAL '35'
+               READ GAME-CONFIG-FILE
+                  NOT AT END
+                     MOVE GC-DICE-COUNT-IN TO WS-DICE-COUNT
+                     MOVE GC-FULL-HOUSE-RULE-IN TO WS-FULL-HOUSE-RULE
+               END-READ
+               CLOSE GAME-CONFIG-FILE
+            END-IF
+            MOVE 'Y' TO WS-GAME-CONFIG-LOADED
+         .
+      *// append every evaluation to the audit trail so a
+      *// disputed score can be traced back to the roll that produced it
+         LOG-CATEGORY-RESULT.
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF WS-AUDIT-LOG-STATUS EQUAL '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+            END-IF
+            MOVE SPACES TO AUDIT-LOG-REC
+            STRING WS-CURRENT-PLAYER DELIMITED BY SIZE
+                   ' | '             DELIMITED BY SIZE
+                   WS-CATEGORY       DELIMITED BY SIZE
+                   ' | dice='        DELIMITED BY SIZE
+                   WS-DICE           DELIMITED BY SIZE
+                   ' | score='       DELIMITED BY SIZE
+                   WS-RESULT         DELIMITED BY SIZE
+                   INTO AUDIT-LOG-REC
+            WRITE AUDIT-LOG-REC
+            CLOSE AUDIT-LOG-FILE
          .
          SUM-VALUE.
             MOVE WS-DICE(IND:1) TO WS-DICE-VALUE
@@ -121,6 +286,17 @@
             END-IF
             ADD 1 TO IND
          .
+      *// counts how many dice equal WS-FIRST-VALUE, used
+      *// by the full house scoring rule to detect an N-of-a-kind
+      *// directly instead of inferring it from FIND-PAIR's
+      *// compensated pair arithmetic.
+         COUNT-FIRST-VALUE.
+            MOVE WS-DICE(IND:1) TO WS-DICE-VALUE
+            IF WS-DICE-VALUE EQUAL WS-FIRST-VALUE
+              ADD 1 TO WS-FIRST-COUNT
+            END-IF
+            ADD 1 TO IND
+         .
          SAME-VALUE.
             MOVE WS-DICE(IND:1) TO WS-DICE-VALUE
             IF WS-DICE-VALUE NOT EQUAL WS-FIRST-VALUE
@@ -129,7 +305,7 @@
             ADD 1 TO IND
          .
          SUM-DICE-VALUES.
-            PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 5
+            PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > WS-DICE-COUNT
                MOVE WS-DICE(IND:1) TO WS-DICE-VALUE
                ADD WS-DICE-VALUE TO WS-TOTAL
             END-PERFORM
@@ -154,5 +330,164 @@
             END-IF
             ADD 1 TO IND
          .
-   
-
+      *// batch-score a whole 12-category scorecard from a
+      *// file of rolls, one line per player/category/dice-roll.
+         RUN-SCORECARD-BATCH.
+            PERFORM INIT-CATEGORY-NAMES
+            OPEN INPUT ROLL-FILE
+            OPEN OUTPUT SCORECARD-FILE
+            MOVE SPACES TO WS-CURRENT-PLAYER
+            MOVE 'N' TO WS-EOF-ROLLS
+            PERFORM INIT-SCORESHEET
+            READ ROLL-FILE
+               AT END MOVE 'Y' TO WS-EOF-ROLLS
+            END-READ
+            PERFORM UNTIL END-OF-ROLLS
+               IF WS-CURRENT-PLAYER NOT EQUAL SPACES
+               AND RR-PLAYER-NAME NOT EQUAL WS-CURRENT-PLAYER
+                  PERFORM WRITE-SCORESHEET
+                  PERFORM INIT-SCORESHEET
+               END-IF
+               MOVE RR-PLAYER-NAME TO WS-CURRENT-PLAYER
+               MOVE RR-CATEGORY TO WS-CATEGORY
+               MOVE RR-DICE TO WS-DICE
+               PERFORM SCORE-ONE-CATEGORY
+               PERFORM STORE-CATEGORY-RESULT
+               READ ROLL-FILE
+                  AT END MOVE 'Y' TO WS-EOF-ROLLS
+               END-READ
+            END-PERFORM
+            IF WS-CURRENT-PLAYER NOT EQUAL SPACES
+               PERFORM WRITE-SCORESHEET
+            END-IF
+            CLOSE ROLL-FILE
+            CLOSE SCORECARD-FILE
+            PERFORM PRINT-LEADERBOARD
+         .
+         INIT-CATEGORY-NAMES.
+            MOVE LT-ONES    TO SC-NAME(1)
+            MOVE LT-TWOS    TO SC-NAME(2)
+            MOVE LT-THREES  TO SC-NAME(3)
+            MOVE LT-FOURS   TO SC-NAME(4)
+            MOVE LT-FIVES   TO SC-NAME(5)
+            MOVE LT-SIXES   TO SC-NAME(6)
+            MOVE LT-FULL    TO SC-NAME(7)
+            MOVE LT-FOURK   TO SC-NAME(8)
+            MOVE LT-LITTLES TO SC-NAME(9)
+            MOVE LT-BIGS    TO SC-NAME(10)
+            MOVE LT-CHOICE  TO SC-NAME(11)
+            MOVE LT-YACHT   TO SC-NAME(12)
+         .
+         INIT-SCORESHEET.
+            INITIALIZE WS-SCORESHEET
+            MOVE 0 TO WS-GRAND-TOTAL
+         .
+         STORE-CATEGORY-RESULT.
+            SET SC-IDX TO 1
+            SEARCH SC-NAME
+               WHEN SC-NAME(SC-IDX) EQUAL WS-CATEGORY
+                  MOVE SC-IDX TO WS-CAT-IND
+                  MOVE WS-RESULT TO WS-SCORE-ENTRY(WS-CAT-IND)
+                  ADD WS-RESULT TO WS-GRAND-TOTAL
+            END-SEARCH
+         .
+         WRITE-SCORESHEET.
+            MOVE SPACES TO SCORECARD-REC
+            STRING 'SCORECARD FOR ' WS-CURRENT-PLAYER
+               DELIMITED BY SIZE INTO SCORECARD-REC
+            WRITE SCORECARD-REC
+            PERFORM VARYING WS-CAT-IND FROM 1 BY 1
+               UNTIL WS-CAT-IND > 12
+               MOVE SPACES TO SCORECARD-REC
+               STRING SC-NAME(WS-CAT-IND) DELIMITED BY SIZE
+                      ': ' DELIMITED BY SIZE
+                      WS-SCORE-ENTRY(WS-CAT-IND) DELIMITED BY SIZE
+                      INTO SCORECARD-REC
+               WRITE SCORECARD-REC
+            END-PERFORM
+            MOVE SPACES TO SCORECARD-REC
+            MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+            STRING 'GRAND TOTAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-GRAND-TOTAL-EDIT)
+                          DELIMITED BY SIZE
+                   INTO SCORECARD-REC
+            WRITE SCORECARD-REC
+            PERFORM POST-LEADERBOARD
+         .
+      *// post the finished scorecard's total to the
+      *// running tournament leaderboard, keyed by player name.
+         POST-LEADERBOARD.
+            OPEN I-O LEADERBOARD-FILE
+            IF WS-LEADERBOARD-STATUS EQUAL '35'
+               CLOSE LEADERBOARD-FILE
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN I-O LEADERBOARD-FILE
+            END-IF
+            MOVE WS-CURRENT-PLAYER TO LB-PLAYER-NAME
+            READ LEADERBOARD-FILE
+               INVALID KEY
+                  MOVE WS-GRAND-TOTAL TO LB-TOTAL
+                  WRITE LEADERBOARD-REC
+               NOT INVALID KEY
+                  ADD WS-GRAND-TOTAL TO LB-TOTAL
+                  REWRITE LEADERBOARD-REC
+            END-READ
+            CLOSE LEADERBOARD-FILE
+         .
+      *// Reads the whole leaderboard, ranks high to low and writes a
+      *// print-ready standings report for the floor manager.
+         PRINT-LEADERBOARD.
+            MOVE 0 TO WS-LB-COUNT
+            OPEN INPUT LEADERBOARD-FILE
+            IF WS-LEADERBOARD-STATUS NOT EQUAL '35'
+               MOVE 'N' TO WS-EOF-ROLLS
+               PERFORM UNTIL END-OF-ROLLS
+                  READ LEADERBOARD-FILE NEXT RECORD
+                     AT END MOVE 'Y' TO WS-EOF-ROLLS
+                     NOT AT END
+                        IF WS-LB-COUNT < 200
+                           ADD 1 TO WS-LB-COUNT
+                           MOVE LB-PLAYER-NAME
+                             TO LB-E-PLAYER(WS-LB-COUNT)
+                           MOVE LB-TOTAL TO LB-E-TOTAL(WS-LB-COUNT)
+                        END-IF
+                  END-READ
+               END-PERFORM
+            END-IF
+            CLOSE LEADERBOARD-FILE
+      *// simple descending bubble sort, table is small (one per player)
+            MOVE 'Y' TO WS-LB-SWAPPED
+            PERFORM UNTIL NOT LB-SWAPPED
+               MOVE 'N' TO WS-LB-SWAPPED
+               PERFORM VARYING WS-LB-I FROM 1 BY 1
+                  UNTIL WS-LB-I > WS-LB-COUNT - 1
+                  IF LB-E-TOTAL(WS-LB-I) < LB-E-TOTAL(WS-LB-I + 1)
+                     MOVE WS-LB-ENTRY(WS-LB-I) TO WS-LB-TEMP-ENTRY
+                     MOVE WS-LB-ENTRY(WS-LB-I + 1) TO
+                          WS-LB-ENTRY(WS-LB-I)
+                     MOVE WS-LB-TEMP-ENTRY TO WS-LB-ENTRY(WS-LB-I + 1)
+                     MOVE 'Y' TO WS-LB-SWAPPED
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+            OPEN OUTPUT LEADERBOARD-REPORT-FILE
+            MOVE 'TOURNAMENT LEADERBOARD' TO LEADERBOARD-REPORT-REC
+            WRITE LEADERBOARD-REPORT-REC
+            PERFORM VARYING WS-LB-RANK FROM 1 BY 1
+               UNTIL WS-LB-RANK > WS-LB-COUNT
+               MOVE SPACES TO LEADERBOARD-REPORT-REC
+               MOVE WS-LB-RANK TO WS-LB-RANK-EDIT
+               MOVE LB-E-TOTAL(WS-LB-RANK) TO WS-LB-TOTAL-EDIT
+               STRING FUNCTION TRIM(WS-LB-RANK-EDIT)
+                                        DELIMITED BY SIZE
+                      '. '              DELIMITED BY SIZE
+                      LB-E-PLAYER(WS-LB-RANK) DELIMITED BY SIZE
+                      ' - '             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-LB-TOTAL-EDIT)
+                                        DELIMITED BY SIZE
+                      INTO LEADERBOARD-REPORT-REC
+               WRITE LEADERBOARD-REPORT-REC
+            END-PERFORM
+            CLOSE LEADERBOARD-REPORT-FILE
+         .
