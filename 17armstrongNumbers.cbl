@@ -3,38 +3,175 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// scan a whole range for Armstrong numbers
+           SELECT RANGE-REPORT-FILE ASSIGN TO WS-RANGE-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// "show your work" breakdown report
+           SELECT BREAKDOWN-REPORT-FILE ASSIGN TO WS-BREAKDOWN-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD RANGE-REPORT-FILE.
+          01 RANGE-REPORT-REC PIC X(50).
+       FD BREAKDOWN-REPORT-FILE.
+          01 BREAKDOWN-REPORT-REC PIC X(80).
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC X(8).
+      *// widened from X(8)/9(8) to support numbers
+      *// longer than 8 digits. WS-NUMBER-RAW is the true input
+      *// field, sized well past WS-NUMBER's working capacity so an
+      *// oversized number can be detected and rejected instead of
+      *// silently truncated when it is moved into WS-NUMBER.
+       01 WS-NUMBER-RAW PIC X(30).
+       01 WS-NUMBER PIC X(18).
+       01 WS-MAX-DIGITS PIC 99 VALUE 18.
        01 WS-RESULT PIC 9 VALUE 0.
         88 YES-ARMSTRONG  VALUE 1.
         88 NO-ARMSTRONG   VALUE 0.
-       01 WS-LENGTH PIC 9(8).
-       01 WS-IND    PIC 9.
-       01 WS-RAISED PIC 9(8).
-       01 WS-SUM    PIC 9(8).
+       01 WS-REJECTED PIC 9 VALUE 0.
+        88 NUMBER-TOO-LARGE VALUE 1.
+       01 WS-LENGTH PIC 99.
+       01 WS-IND    PIC 99.
+       01 WS-RAISED PIC 9(18).
+       01 WS-SUM    PIC 9(18).
       *// IMPORTANT TO BE Z --> IF YOU DONT WANT LEADING 0s
-       01 WS-NUMBER-SUM PIC Z(8).
+       01 WS-NUMBER-SUM PIC Z(18).
        01 WS-DIGIT  PIC 9.
+      *// BATCH RANGE-SCAN CONTROL
+       01 WS-MODE                PIC X VALUE 'S'.
+         88 MODE-SINGLE-NUMBER   VALUE 'S'.
+         88 MODE-RANGE           VALUE 'R'.
+         88 MODE-BREAKDOWN       VALUE 'W'.
+       01 WS-RANGE-REPORT-PATH   PIC X(100)
+                                  VALUE 'armstrong-range.rpt'.
+       01 WS-RANGE-START         PIC 9(18) VALUE 1.
+       01 WS-RANGE-END           PIC 9(18) VALUE 1000.
+       01 WS-RANGE-NUMBER        PIC 9(18).
+       01 WS-RANGE-NUMBER-EDIT   PIC Z(17)9.
+      *// BREAKDOWN REPORT CONTROL
+       01 WS-BREAKDOWN-PATH      PIC X(100)
+                                  VALUE 'armstrong-breakdown.rpt'.
+       01 WS-SHOW-WORK           PIC 9 VALUE 0.
+         88 SHOW-WORK-ON         VALUE 1.
 
        PROCEDURE DIVISION.
        ARMSTRONG-NUMBERS.
+           EVALUATE TRUE
+              WHEN MODE-RANGE
+                 PERFORM RUN-RANGE-SCAN
+              WHEN MODE-BREAKDOWN
+                 PERFORM RUN-BREAKDOWN
+              WHEN OTHER
+                 PERFORM CHECK-ARMSTRONG
+           END-EVALUATE
+           GOBACK
+           .
+      *// scan a start/end range and report every
+      *// Armstrong number found.
+       RUN-RANGE-SCAN.
+           OPEN OUTPUT RANGE-REPORT-FILE
+           PERFORM VARYING WS-RANGE-NUMBER FROM WS-RANGE-START BY 1
+              UNTIL WS-RANGE-NUMBER > WS-RANGE-END
+              MOVE WS-RANGE-NUMBER TO WS-RANGE-NUMBER-EDIT
+              MOVE SPACES TO WS-NUMBER-RAW
+              MOVE FUNCTION TRIM(WS-RANGE-NUMBER-EDIT)
+               TO WS-NUMBER-RAW
+              PERFORM CHECK-ARMSTRONG
+              IF YES-ARMSTRONG
+                 MOVE SPACES TO RANGE-REPORT-REC
+                 STRING FUNCTION TRIM(WS-NUMBER) DELIMITED BY SIZE
+                        ' is an Armstrong number' DELIMITED BY SIZE
+                        INTO RANGE-REPORT-REC
+                 WRITE RANGE-REPORT-REC
+              END-IF
+           END-PERFORM
+           CLOSE RANGE-REPORT-FILE
+       .
+      *// run one number through CHECK-ARMSTRONG with
+      *// the show-your-work breakdown lines turned on.
+       RUN-BREAKDOWN.
+           OPEN OUTPUT BREAKDOWN-REPORT-FILE
+           SET SHOW-WORK-ON TO TRUE
+           PERFORM CHECK-ARMSTRONG
+           MOVE SPACES TO BREAKDOWN-REPORT-REC
+           IF NUMBER-TOO-LARGE
+              STRING FUNCTION TRIM(WS-NUMBER-RAW) DELIMITED BY SIZE
+                     ' is too large to check (max '
+                     DELIMITED BY SIZE
+                     WS-MAX-DIGITS DELIMITED BY SIZE
+                     ' digits)' DELIMITED BY SIZE
+                     INTO BREAKDOWN-REPORT-REC
+           ELSE
+              IF YES-ARMSTRONG
+                 STRING FUNCTION TRIM(WS-NUMBER) DELIMITED BY SIZE
+                        ' IS an Armstrong number' DELIMITED BY SIZE
+                        INTO BREAKDOWN-REPORT-REC
+              ELSE
+                 STRING FUNCTION TRIM(WS-NUMBER) DELIMITED BY SIZE
+                        ' is NOT an Armstrong number'
+                        DELIMITED BY SIZE
+                        INTO BREAKDOWN-REPORT-REC
+              END-IF
+           END-IF
+           WRITE BREAKDOWN-REPORT-REC
+           CLOSE BREAKDOWN-REPORT-FILE
+           SET WS-SHOW-WORK TO 0
+       .
+      *// validate the raw input against the field's
+      *// working capacity and reject anything too large instead of
+      *// silently truncating it when it is copied into WS-NUMBER.
+       CHECK-ARMSTRONG.
         INITIALIZE WS-IND
                    WS-SUM
-        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMBER))
+                   WS-REJECTED
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMBER-RAW))
          TO WS-LENGTH
-      
-        PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > WS-LENGTH
-          MOVE WS-NUMBER(WS-IND:1) TO WS-DIGIT
-          COMPUTE WS-RAISED = (WS-DIGIT)**WS-LENGTH
-          ADD WS-RAISED TO WS-SUM
-        END-PERFORM
 
-        MOVE WS-SUM TO WS-NUMBER-SUM
-        IF WS-NUMBER EQUAL FUNCTION TRIM(WS-NUMBER-SUM) 
-        OR WS-NUMBER EQUAL 0
-         SET YES-ARMSTRONG TO TRUE
+        IF WS-LENGTH > WS-MAX-DIGITS
+           SET NUMBER-TOO-LARGE TO TRUE
+           SET NO-ARMSTRONG TO TRUE
         ELSE
-         SET NO-ARMSTRONG TO TRUE
+           MOVE SPACES TO WS-NUMBER
+           MOVE FUNCTION TRIM(WS-NUMBER-RAW) TO WS-NUMBER
+
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL WS-IND > WS-LENGTH OR NUMBER-TOO-LARGE
+             MOVE WS-NUMBER(WS-IND:1) TO WS-DIGIT
+             COMPUTE WS-RAISED = (WS-DIGIT)**WS-LENGTH
+             ADD WS-RAISED TO WS-SUM
+                ON SIZE ERROR
+                   SET NUMBER-TOO-LARGE TO TRUE
+                   SET NO-ARMSTRONG TO TRUE
+             END-ADD
+             IF SHOW-WORK-ON
+                PERFORM WRITE-BREAKDOWN-LINE
+             END-IF
+           END-PERFORM
+
+           IF NOT NUMBER-TOO-LARGE
+              MOVE WS-SUM TO WS-NUMBER-SUM
+              IF WS-NUMBER EQUAL FUNCTION TRIM(WS-NUMBER-SUM)
+              OR WS-NUMBER EQUAL 0
+               SET YES-ARMSTRONG TO TRUE
+              ELSE
+               SET NO-ARMSTRONG TO TRUE
+              END-IF
+           END-IF
         END-IF
-       .
\ No newline at end of file
+       .
+      *// write one line per digit showing the digit,
+      *// the power it was raised to, the raised value, and the
+      *// running sum so far.
+       WRITE-BREAKDOWN-LINE.
+           MOVE SPACES TO BREAKDOWN-REPORT-REC
+           STRING WS-DIGIT DELIMITED BY SIZE
+                  '^' DELIMITED BY SIZE
+                  WS-LENGTH DELIMITED BY SIZE
+                  ' = ' DELIMITED BY SIZE
+                  WS-RAISED DELIMITED BY SIZE
+                  '  running sum = ' DELIMITED BY SIZE
+                  WS-SUM DELIMITED BY SIZE
+                  INTO BREAKDOWN-REPORT-REC
+           WRITE BREAKDOWN-REPORT-REC
+       .
