@@ -1,7 +1,56 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DARTS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// run a whole tournament round of turns and post
+      *// each player's running total to a leaderboard, keyed by
+      *// player name.
+           SELECT TURN-FILE ASSIGN TO WS-TURN-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT TURN-REPORT-FILE ASSIGN TO WS-TURN-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT LEADERBOARD-FILE ASSIGN TO WS-LEADERBOARD-PATH
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY LB-PLAYER-NAME
+              FILE STATUS WS-LEADERBOARD-STATUS.
+           SELECT LEADERBOARD-REPORT-FILE
+              ASSIGN TO WS-LEADERBOARD-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// some boards use different ring radii -- make
+      *// the layout data-driven instead of hardcoded 1.0/5.0/10.0.
+           SELECT BOARD-LAYOUT-FILE ASSIGN TO WS-BOARD-LAYOUT-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-BOARD-LAYOUT-STATUS.
+      *// throws landing right on a ring boundary are
+      *// worth a second look -- a scoring dispute or a mismeasured
+      *// throw. Log the close calls for review.
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-AUDIT-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD TURN-FILE.
+          01 TURN-REC.
+             02 TR-PLAYER-NAME PIC X(20).
+             02 TR-THROW OCCURS 3 TIMES.
+                03 TR-THROW-X PIC 99V9.
+                03 TR-THROW-Y PIC 99V9.
+       FD TURN-REPORT-FILE.
+          01 TURN-REPORT-REC PIC X(60).
+       FD LEADERBOARD-FILE.
+          01 LEADERBOARD-REC.
+             02 LB-PLAYER-NAME PIC X(20).
+             02 LB-TOTAL       PIC 9(5).
+       FD LEADERBOARD-REPORT-FILE.
+          01 LEADERBOARD-REPORT-REC PIC X(80).
+       FD BOARD-LAYOUT-FILE.
+          01 BOARD-LAYOUT-REC.
+             02 BL-RADIUS-IN PIC 99V99.
+             02 BL-POINTS-IN PIC 99.
+       FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-X PIC 99V9.
        01 WS-Y PIC 99V9.
@@ -12,20 +61,307 @@
         02 WS-OUTER   PIC 99 VALUE 01.
         02 WS-MIDDLE  PIC 99 VALUE 05.
         02 WS-INNER   PIC 99 VALUE 10.
-     
+      *// score a whole 3-throw turn in one call
+       01 WS-MODE               PIC X VALUE 'S'.
+         88 MODE-SINGLE-THROW   VALUE 'S'.
+         88 MODE-TURN           VALUE 'T'.
+         88 MODE-TOURNAMENT     VALUE 'R'.
+       01 WS-THROWS.
+         02 WS-THROW OCCURS 3 TIMES.
+            03 WS-THROW-X PIC 99V9.
+            03 WS-THROW-Y PIC 99V9.
+       01 WS-THROW-IND          PIC 9.
+       01 WS-TURN-TOTAL         PIC 999.
+       01 WS-TURN-TOTAL-EDIT    PIC ZZ9.
+      *// tournament leaderboard, keyed by player
+       01 WS-CURRENT-PLAYER     PIC X(20).
+       01 WS-TURN-FILE-PATH     PIC X(100) VALUE 'darts-turns.dat'.
+       01 WS-TURN-REPORT-PATH   PIC X(100) VALUE 'darts-turns.rpt'.
+       01 WS-EOF-TURNS          PIC X VALUE 'N'.
+         88 END-OF-TURNS        VALUE 'Y'.
+       01 WS-LEADERBOARD-PATH        PIC X(100)
+                                 VALUE 'darts-leaderboard.dat'.
+       01 WS-LEADERBOARD-REPORT-PATH PIC X(100)
+                                 VALUE 'darts-leaderboard.rpt'.
+       01 WS-LEADERBOARD-STATUS      PIC XX.
+       01 WS-LB-ENTRIES.
+         02 WS-LB-ENTRY OCCURS 200 TIMES.
+            03 LB-E-PLAYER PIC X(20).
+            03 LB-E-TOTAL  PIC 9(5).
+       01 WS-LB-COUNT                PIC 9(4) VALUE 0.
+       01 WS-LB-SWAPPED              PIC X VALUE 'N'.
+         88 LB-SWAPPED                VALUE 'Y'.
+       01 WS-LB-TEMP-ENTRY.
+         02 WS-LB-TEMP-PLAYER PIC X(20).
+         02 WS-LB-TEMP-TOTAL  PIC 9(5).
+       01 WS-LB-I                    PIC 9(4).
+       01 WS-LB-RANK                 PIC 9(4).
+       01 WS-LB-RANK-EDIT            PIC Z(3)9.
+       01 WS-LB-TOTAL-EDIT           PIC Z(4)9.
+      *// data-driven ring radii/points, innermost first
+       01 WS-BOARD-LAYOUT-PATH     PIC X(100)
+                                    VALUE 'darts-board.dat'.
+       01 WS-BOARD-LAYOUT-STATUS   PIC XX.
+       01 WS-BOARD-LAYOUT-LOADED   PIC X VALUE 'N'.
+         88 BOARD-LAYOUT-LOADED    VALUE 'Y'.
+       01 WS-RING-TABLE.
+         02 WS-RING OCCURS 10 TIMES.
+            03 RING-RADIUS PIC 99V99.
+            03 RING-POINTS PIC 99.
+       01 WS-RING-COUNT            PIC 99 VALUE 0.
+       01 WS-RING-IND              PIC 99.
+      *// SCORE-THROW's first-match-wins scan requires the
+      *// ring table sorted ascending by radius -- a custom board
+      *// layout file isn't guaranteed to list its rings in order.
+       01 WS-RING-TEMP-ENTRY.
+         02 WS-RING-TEMP-RADIUS PIC 99V99.
+         02 WS-RING-TEMP-POINTS PIC 99.
+       01 WS-RING-SWAPPED          PIC X VALUE 'N'.
+         88 RING-SWAPPED           VALUE 'Y'.
+       01 WS-RING-I                PIC 99.
+      *// near-boundary throw audit log
+       01 WS-AUDIT-LOG-PATH        PIC X(100)
+                                    VALUE 'darts-audit.log'.
+       01 WS-AUDIT-LOG-STATUS      PIC XX.
+       01 WS-BOUNDARY-TOLERANCE    PIC 9V99 VALUE 0.10.
+       01 WS-BOUNDARY-DIFF         PIC S99V99.
+
        PROCEDURE DIVISION.
        DARTS.
-         PERFORM CALCULATE-RADIUS
-         EVALUATE TRUE
-            WHEN WS-RADIUS <= 1.0
-               MOVE WS-INNER TO WS-RESULT
-            WHEN WS-RADIUS <= 5.0
-               MOVE WS-MIDDLE TO WS-RESULT
-            WHEN WS-RADIUS <= 10.0
-               MOVE WS-OUTER TO WS-RESULT
-            WHEN OTHER
-               MOVE WS-OUTSIDE TO WS-RESULT
-         END-EVALUATE
+           EVALUATE TRUE
+              WHEN MODE-TOURNAMENT
+                 PERFORM RUN-TOURNAMENT-BATCH
+              WHEN MODE-TURN
+                 PERFORM SCORE-TURN
+              WHEN OTHER
+                 PERFORM SCORE-THROW
+           END-EVALUATE
+           GOBACK
+           .
+      *// run every turn in the round, post each
+      *// player's total to the running tournament leaderboard, and
+      *// print updated standings.
+       RUN-TOURNAMENT-BATCH.
+           OPEN INPUT TURN-FILE
+           OPEN OUTPUT TURN-REPORT-FILE
+           MOVE 'N' TO WS-EOF-TURNS
+           READ TURN-FILE
+              AT END MOVE 'Y' TO WS-EOF-TURNS
+           END-READ
+           PERFORM UNTIL END-OF-TURNS
+              MOVE TR-PLAYER-NAME TO WS-CURRENT-PLAYER
+              PERFORM VARYING WS-THROW-IND FROM 1 BY 1
+                 UNTIL WS-THROW-IND > 3
+                 MOVE TR-THROW-X(WS-THROW-IND)
+                   TO WS-THROW-X(WS-THROW-IND)
+                 MOVE TR-THROW-Y(WS-THROW-IND)
+                   TO WS-THROW-Y(WS-THROW-IND)
+              END-PERFORM
+              PERFORM SCORE-TURN
+              MOVE SPACES TO TURN-REPORT-REC
+              MOVE WS-TURN-TOTAL TO WS-TURN-TOTAL-EDIT
+              STRING FUNCTION TRIM(WS-CURRENT-PLAYER)
+                            DELIMITED BY SIZE
+                     ': '   DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-TURN-TOTAL-EDIT)
+                                   DELIMITED BY SIZE
+                     INTO TURN-REPORT-REC
+              WRITE TURN-REPORT-REC
+              PERFORM POST-LEADERBOARD
+              READ TURN-FILE
+                 AT END MOVE 'Y' TO WS-EOF-TURNS
+              END-READ
+           END-PERFORM
+           CLOSE TURN-FILE
+           CLOSE TURN-REPORT-FILE
+           PERFORM PRINT-LEADERBOARD
+       .
+       POST-LEADERBOARD.
+           OPEN I-O LEADERBOARD-FILE
+           IF WS-LEADERBOARD-STATUS EQUAL '35'
+              CLOSE LEADERBOARD-FILE
+              OPEN OUTPUT LEADERBOARD-FILE
+              CLOSE LEADERBOARD-FILE
+              OPEN I-O LEADERBOARD-FILE
+           END-IF
+           MOVE WS-CURRENT-PLAYER TO LB-PLAYER-NAME
+           READ LEADERBOARD-FILE
+              INVALID KEY
+                 MOVE WS-TURN-TOTAL TO LB-TOTAL
+                 WRITE LEADERBOARD-REC
+              NOT INVALID KEY
+                 ADD WS-TURN-TOTAL TO LB-TOTAL
+                 REWRITE LEADERBOARD-REC
+           END-READ
+           CLOSE LEADERBOARD-FILE
+       .
+      *// Reads the whole leaderboard, ranks high to low and writes a
+      *// print-ready standings report.
+       PRINT-LEADERBOARD.
+           MOVE 0 TO WS-LB-COUNT
+           OPEN INPUT LEADERBOARD-FILE
+           IF WS-LEADERBOARD-STATUS NOT EQUAL '35'
+              MOVE 'N' TO WS-EOF-TURNS
+              PERFORM UNTIL END-OF-TURNS
+                 READ LEADERBOARD-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO WS-EOF-TURNS
+                    NOT AT END
+                       IF WS-LB-COUNT < 200
+                          ADD 1 TO WS-LB-COUNT
+                          MOVE LB-PLAYER-NAME
+                            TO LB-E-PLAYER(WS-LB-COUNT)
+                          MOVE LB-TOTAL TO LB-E-TOTAL(WS-LB-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE LEADERBOARD-FILE
+      *// simple descending bubble sort, table is small (one per player)
+           MOVE 'Y' TO WS-LB-SWAPPED
+           PERFORM UNTIL NOT LB-SWAPPED
+              MOVE 'N' TO WS-LB-SWAPPED
+              PERFORM VARYING WS-LB-I FROM 1 BY 1
+                 UNTIL WS-LB-I > WS-LB-COUNT - 1
+                 IF LB-E-TOTAL(WS-LB-I) < LB-E-TOTAL(WS-LB-I + 1)
+                    MOVE WS-LB-ENTRY(WS-LB-I) TO WS-LB-TEMP-ENTRY
+                    MOVE WS-LB-ENTRY(WS-LB-I + 1) TO
+                         WS-LB-ENTRY(WS-LB-I)
+                    MOVE WS-LB-TEMP-ENTRY TO WS-LB-ENTRY(WS-LB-I + 1)
+                    MOVE 'Y' TO WS-LB-SWAPPED
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           OPEN OUTPUT LEADERBOARD-REPORT-FILE
+           PERFORM VARYING WS-LB-RANK FROM 1 BY 1
+              UNTIL WS-LB-RANK > WS-LB-COUNT
+              MOVE SPACES TO LEADERBOARD-REPORT-REC
+              MOVE WS-LB-RANK TO WS-LB-RANK-EDIT
+              MOVE LB-E-TOTAL(WS-LB-RANK) TO WS-LB-TOTAL-EDIT
+              STRING FUNCTION TRIM(WS-LB-RANK-EDIT) DELIMITED BY SIZE
+                     '. '            DELIMITED BY SIZE
+                     FUNCTION TRIM(LB-E-PLAYER(WS-LB-RANK))
+                                     DELIMITED BY SIZE
+                     ' - '           DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-LB-TOTAL-EDIT) DELIMITED BY SIZE
+                     INTO LEADERBOARD-REPORT-REC
+              WRITE LEADERBOARD-REPORT-REC
+           END-PERFORM
+           CLOSE LEADERBOARD-REPORT-FILE
+       .
+      *// sum the score of all 3 throws in a turn
+       SCORE-TURN.
+           MOVE 0 TO WS-TURN-TOTAL
+           PERFORM VARYING WS-THROW-IND FROM 1 BY 1
+              UNTIL WS-THROW-IND > 3
+              MOVE WS-THROW-X(WS-THROW-IND) TO WS-X
+              MOVE WS-THROW-Y(WS-THROW-IND) TO WS-Y
+              PERFORM SCORE-THROW
+              ADD WS-RESULT TO WS-TURN-TOTAL
+           END-PERFORM
+       .
+       SCORE-THROW.
+           IF NOT BOARD-LAYOUT-LOADED
+              PERFORM LOAD-BOARD-LAYOUT
+           END-IF
+           PERFORM CALCULATE-RADIUS
+           MOVE WS-OUTSIDE TO WS-RESULT
+           PERFORM VARYING WS-RING-IND FROM 1 BY 1
+              UNTIL WS-RING-IND > WS-RING-COUNT
+              IF WS-RADIUS <= RING-RADIUS(WS-RING-IND)
+                 MOVE RING-POINTS(WS-RING-IND) TO WS-RESULT
+                 MOVE WS-RING-COUNT TO WS-RING-IND
+              END-IF
+           END-PERFORM
+           PERFORM CHECK-BOUNDARY-PROXIMITY
+       .
+      *// flag a throw that lands within tolerance of a
+      *// ring boundary, so a close scoring call can be reviewed.
+       CHECK-BOUNDARY-PROXIMITY.
+           PERFORM VARYING WS-RING-IND FROM 1 BY 1
+              UNTIL WS-RING-IND > WS-RING-COUNT
+              COMPUTE WS-BOUNDARY-DIFF =
+                 FUNCTION ABS(WS-RADIUS - RING-RADIUS(WS-RING-IND))
+              IF WS-BOUNDARY-DIFF <= WS-BOUNDARY-TOLERANCE
+                 PERFORM LOG-BOUNDARY-THROW
+              END-IF
+           END-PERFORM
+       .
+       LOG-BOUNDARY-THROW.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS EQUAL '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+              CLOSE AUDIT-LOG-FILE
+              OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-REC
+           STRING 'near-boundary throw x=' DELIMITED BY SIZE
+                  WS-X                      DELIMITED BY SIZE
+                  ' y='                     DELIMITED BY SIZE
+                  WS-Y                      DELIMITED BY SIZE
+                  ' radius='                DELIMITED BY SIZE
+                  WS-RADIUS                 DELIMITED BY SIZE
+                  ' ring='                  DELIMITED BY SIZE
+                  RING-RADIUS(WS-RING-IND)  DELIMITED BY SIZE
+                  ' score='                 DELIMITED BY SIZE
+                  WS-RESULT                 DELIMITED BY SIZE
+                  INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE
+       .
+      *// load the board's ring radii/points, innermost
+      *// ring first, falling back to the standard 1.0/5.0/10.0 board
+      *// when no layout file is configured.
+       LOAD-BOARD-LAYOUT.
+           MOVE 0 TO WS-RING-COUNT
+           OPEN INPUT BOARD-LAYOUT-FILE
+           IF WS-BOARD-LAYOUT-STATUS EQUAL '35'
+              PERFORM LOAD-DEFAULT-BOARD-LAYOUT
+           ELSE
+              PERFORM UNTIL WS-BOARD-LAYOUT-STATUS NOT EQUAL '00'
+                 READ BOARD-LAYOUT-FILE
+                    AT END MOVE '10' TO WS-BOARD-LAYOUT-STATUS
+                    NOT AT END
+                       IF WS-RING-COUNT < 10
+                          ADD 1 TO WS-RING-COUNT
+                          MOVE BL-RADIUS-IN TO
+                               RING-RADIUS(WS-RING-COUNT)
+                          MOVE BL-POINTS-IN TO
+                               RING-POINTS(WS-RING-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE BOARD-LAYOUT-FILE
+           END-IF
+           PERFORM SORT-RING-TABLE
+           MOVE 'Y' TO WS-BOARD-LAYOUT-LOADED
+       .
+      *// simple ascending bubble sort, table is small
+      *// (one entry per ring) -- keeps SCORE-THROW's first-match-wins
+      *// scan correct regardless of the order rings appear in the file.
+       SORT-RING-TABLE.
+           MOVE 'Y' TO WS-RING-SWAPPED
+           PERFORM UNTIL NOT RING-SWAPPED
+              MOVE 'N' TO WS-RING-SWAPPED
+              PERFORM VARYING WS-RING-I FROM 1 BY 1
+                 UNTIL WS-RING-I > WS-RING-COUNT - 1
+                 IF RING-RADIUS(WS-RING-I) > RING-RADIUS(WS-RING-I + 1)
+                    MOVE WS-RING(WS-RING-I) TO WS-RING-TEMP-ENTRY
+                    MOVE WS-RING(WS-RING-I + 1) TO
+                         WS-RING(WS-RING-I)
+                    MOVE WS-RING-TEMP-ENTRY TO WS-RING(WS-RING-I + 1)
+                    MOVE 'Y' TO WS-RING-SWAPPED
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+       .
+       LOAD-DEFAULT-BOARD-LAYOUT.
+           MOVE 1.0  TO RING-RADIUS(1)
+           MOVE WS-INNER TO RING-POINTS(1)
+           MOVE 5.0  TO RING-RADIUS(2)
+           MOVE WS-MIDDLE TO RING-POINTS(2)
+           MOVE 10.0 TO RING-RADIUS(3)
+           MOVE WS-OUTER TO RING-POINTS(3)
+           MOVE 3 TO WS-RING-COUNT
        .
 
       *// CENTER = (0,0) --> (H,K)
