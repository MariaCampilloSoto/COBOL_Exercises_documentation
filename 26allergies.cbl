@@ -1,22 +1,286 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. allergies.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// whole daily intake batch run
+           SELECT PATIENT-SCORE-FILE ASSIGN TO WS-PATIENT-SCORE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ALLERGY-REPORT-FILE ASSIGN TO WS-ALLERGY-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// medication cross-check for dangerous combos
+           SELECT MEDICATION-FILE ASSIGN TO WS-MEDICATION-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ALERT-REPORT-FILE ASSIGN TO WS-ALERT-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// monthly population-level allergy statistics
+           SELECT STATISTICS-REPORT-FILE
+              ASSIGN TO WS-STATISTICS-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD PATIENT-SCORE-FILE.
+        01 PATIENT-SCORE-REC.
+         02 PS-PATIENT-ID PIC X(10).
+         02 PS-SCORE      PIC 9(4).
+       FD ALLERGY-REPORT-FILE.
+        01 ALLERGY-REPORT-REC PIC X(200).
+       FD MEDICATION-FILE.
+        01 MEDICATION-REC.
+         02 MED-PATIENT-ID PIC X(10).
+         02 MED-NAME       PIC X(20).
+       FD ALERT-REPORT-FILE.
+        01 ALERT-REPORT-REC PIC X(150).
+       FD STATISTICS-REPORT-FILE.
+        01 STATISTICS-REPORT-REC PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC 999.
+      *// widened from 999 to 9(4) so the 12-allergen
+      *// panel's full bit range (up to 4095) fits.
+       01 WS-SCORE       PIC 9(4).
        01 WS-ITEM        PIC X(12).
        01 WS-RESULT      PIC A.
         88 YES-ALLERGIES VALUE 'Y'.
         88 NO-ALLERGIES  VALUE 'N'.
-       01 WS-RESULT-LIST PIC X(108).
+       01 WS-RESULT-LIST PIC X(200).
        01 WS-REMAINDER   PIC 9.
-       01 WS-INDEX       PIC 9.
+       01 WS-INDEX       PIC 99.
+      *// expanded from OCCURS 8 to the clinic's current
+      *// 12-allergen panel (added dairy, gluten, latex, penicillin).
        01 WS-BINARY-TABLE.
-        05 WS-DIGIT      OCCURS 8 PIC 9.
+        05 WS-DIGIT      OCCURS 12 PIC 9.
        01 WS-ALLERGIES-TABLE.
-        05 WS-ALLERGY    OCCURS 8 PIC X(12).
+        05 WS-ALLERGY    OCCURS 12 PIC X(12).
+      *// BATCH CONTROL
+       01 WS-MODE                   PIC X VALUE 'S'.
+         88 MODE-SINGLE-PATIENT     VALUE 'S'.
+         88 MODE-BATCH-PATIENTS     VALUE 'B'.
+       01 WS-PATIENT-SCORE-PATH     PIC X(100)
+                                     VALUE 'patient-scores.dat'.
+       01 WS-ALLERGY-REPORT-PATH    PIC X(100)
+                                     VALUE 'allergy-report.rpt'.
+       01 WS-EOF-PATIENTS           PIC X VALUE 'N'.
+         88 END-OF-PATIENTS         VALUE 'Y'.
+       01 WS-PATIENT-ID             PIC X(10).
+      *// MEDICATION CROSS-CHECK
+       01 WS-MEDICATION-PATH        PIC X(100)
+                                     VALUE 'patient-medications.dat'.
+       01 WS-ALERT-REPORT-PATH      PIC X(100)
+                                     VALUE 'allergy-alerts.rpt'.
+       01 WS-EOF-MEDICATIONS        PIC X VALUE 'N'.
+         88 END-OF-MEDICATIONS      VALUE 'Y'.
+       01 WS-MEDICATION-TABLE.
+         05 WS-MED-ENTRY OCCURS 200 TIMES.
+           10 WS-MED-TABLE-PATIENT-ID PIC X(10).
+           10 WS-MED-TABLE-NAME       PIC X(20).
+       01 WS-MED-COUNT               PIC 999 VALUE 0.
+       01 WS-MED-IND                 PIC 999.
+       01 WS-DC-IND                  PIC 9.
+      *// dangerous allergen/medication combinations the nurse should
+      *// be alerted to; not asked to be externally configurable, so
+      *// this is a small fixed table loaded once per batch run.
+       01 WS-DANGEROUS-COMBO-TABLE.
+         05 WS-DC-ENTRY OCCURS 5 TIMES.
+           10 WS-DC-ALLERGEN-INDEX  PIC 99.
+           10 WS-DC-MED-KEYWORD     PIC X(20).
+       01 WS-COMBOS-LOADED           PIC 9 VALUE 0.
+         88 COMBOS-LOADED            VALUE 1.
+       01 WS-SEARCH-TARGET           PIC X(20).
+       01 WS-SEARCH-KEY              PIC X(20).
+       01 WS-TARGET-LEN              PIC 99.
+       01 WS-KEY-LEN                 PIC 99.
+       01 WS-SCAN-POS                PIC 99.
+       01 WS-KEYWORD-FOUND           PIC 9 VALUE 0.
+         88 KEYWORD-FOUND            VALUE 1.
+      *// POPULATION STATISTICS
+       01 WS-STATISTICS-REPORT-PATH  PIC X(100)
+                                      VALUE 'allergy-statistics.rpt'.
+       01 WS-ALLERGEN-STATS-TABLE.
+         05 WS-ALLERGEN-COUNT OCCURS 12 PIC 9(6).
+       01 WS-PATIENT-COUNT           PIC 9(6) VALUE 0.
+       01 WS-STATS-IND               PIC 99.
+       01 WS-STATS-EDIT              PIC Z(5)9.
 
        PROCEDURE DIVISION.
+      *// new dispatcher entry point. Single-patient
+      *// callers still PERFORM ALLERGIC-TO/LIST-ALLERGENS directly
+      *// as before; this only routes the whole-file batch job.
+       ALLERGIES.
+           IF MODE-BATCH-PATIENTS
+              PERFORM RUN-PATIENT-BATCH
+           ELSE
+              PERFORM ALLERGIC-TO
+           END-IF
+           GOBACK
+           .
+      *// read the day's patient-score file and produce
+      *// one allergy report covering every patient processed.
+       RUN-PATIENT-BATCH.
+           OPEN INPUT PATIENT-SCORE-FILE
+           OPEN OUTPUT ALLERGY-REPORT-FILE
+           OPEN INPUT MEDICATION-FILE
+           OPEN OUTPUT ALERT-REPORT-FILE
+           PERFORM LOAD-MEDICATIONS
+           PERFORM LOAD-DANGEROUS-COMBOS
+           INITIALIZE WS-ALLERGEN-STATS-TABLE
+           MOVE 0 TO WS-PATIENT-COUNT
+           PERFORM UNTIL END-OF-PATIENTS
+              READ PATIENT-SCORE-FILE
+                 AT END SET END-OF-PATIENTS TO TRUE
+                 NOT AT END PERFORM PROCESS-PATIENT-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE PATIENT-SCORE-FILE
+           CLOSE ALLERGY-REPORT-FILE
+           CLOSE MEDICATION-FILE
+           CLOSE ALERT-REPORT-FILE
+           OPEN OUTPUT STATISTICS-REPORT-FILE
+           PERFORM WRITE-STATISTICS-REPORT
+           CLOSE STATISTICS-REPORT-FILE
+       .
+       PROCESS-PATIENT-RECORD.
+           MOVE PS-PATIENT-ID TO WS-PATIENT-ID
+           MOVE PS-SCORE TO WS-SCORE
+           PERFORM LIST-ALLERGENS
+           MOVE SPACES TO ALLERGY-REPORT-REC
+           STRING FUNCTION TRIM(WS-PATIENT-ID) DELIMITED BY SIZE
+                  ': ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RESULT-LIST) DELIMITED BY SIZE
+                  INTO ALLERGY-REPORT-REC
+           WRITE ALLERGY-REPORT-REC
+           PERFORM CHECK-DANGEROUS-COMBOS
+           PERFORM TALLY-PATIENT-STATS
+       .
+      *// accumulate this patient's allergens into the
+      *// running population totals for the monthly statistics report.
+       TALLY-PATIENT-STATS.
+           ADD 1 TO WS-PATIENT-COUNT
+           PERFORM VARYING WS-STATS-IND FROM 1 BY 1
+              UNTIL WS-STATS-IND > 12
+              IF WS-DIGIT(WS-STATS-IND) EQUAL 1
+                 ADD 1 TO WS-ALLERGEN-COUNT(WS-STATS-IND)
+              END-IF
+           END-PERFORM
+       .
+      *// read this patient's current medications and
+      *// flag any combination with a confirmed allergy that's known
+      *// to be dangerous.
+       LOAD-MEDICATIONS.
+           MOVE 0 TO WS-MED-COUNT
+           PERFORM UNTIL END-OF-MEDICATIONS
+              READ MEDICATION-FILE
+                 AT END SET END-OF-MEDICATIONS TO TRUE
+                 NOT AT END
+                    IF WS-MED-COUNT < 200
+                       ADD 1 TO WS-MED-COUNT
+                       MOVE MED-PATIENT-ID
+                         TO WS-MED-TABLE-PATIENT-ID(WS-MED-COUNT)
+                       MOVE MED-NAME
+                         TO WS-MED-TABLE-NAME(WS-MED-COUNT)
+                    END-IF
+      *// table already holds 200 medications -- drop
+      *// further rows rather than write past OCCURS 200; a bigger
+      *// medication file will need the table widened.
+              END-READ
+           END-PERFORM
+       .
+       LOAD-DANGEROUS-COMBOS.
+           IF NOT COMBOS-LOADED
+              MOVE 3  TO WS-DC-ALLERGEN-INDEX(1)
+              MOVE 'SEAFOOD'     TO WS-DC-MED-KEYWORD(1)
+              MOVE 2  TO WS-DC-ALLERGEN-INDEX(2)
+              MOVE 'PEANUT'      TO WS-DC-MED-KEYWORD(2)
+              MOVE 12 TO WS-DC-ALLERGEN-INDEX(3)
+              MOVE 'PENICILLIN'  TO WS-DC-MED-KEYWORD(3)
+              MOVE 12 TO WS-DC-ALLERGEN-INDEX(4)
+              MOVE 'AMOXICILLIN' TO WS-DC-MED-KEYWORD(4)
+              MOVE 1  TO WS-DC-ALLERGEN-INDEX(5)
+              MOVE 'EGG'         TO WS-DC-MED-KEYWORD(5)
+              SET COMBOS-LOADED TO TRUE
+           END-IF
+       .
+       CHECK-DANGEROUS-COMBOS.
+           PERFORM VARYING WS-MED-IND FROM 1 BY 1
+              UNTIL WS-MED-IND > WS-MED-COUNT
+              IF WS-MED-TABLE-PATIENT-ID(WS-MED-IND) EQUAL
+                 WS-PATIENT-ID
+                 PERFORM VARYING WS-DC-IND FROM 1 BY 1
+                    UNTIL WS-DC-IND > 5
+                    IF WS-DIGIT(WS-DC-ALLERGEN-INDEX(WS-DC-IND))
+                       EQUAL 1
+                       MOVE FUNCTION UPPER-CASE(
+                         WS-MED-TABLE-NAME(WS-MED-IND))
+                         TO WS-SEARCH-TARGET
+                       MOVE WS-DC-MED-KEYWORD(WS-DC-IND)
+                         TO WS-SEARCH-KEY
+                       PERFORM CHECK-KEYWORD-MATCH
+                       IF KEYWORD-FOUND
+                          PERFORM WRITE-DANGER-ALERT
+                       END-IF
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM
+       .
+      *// substring search: is WS-SEARCH-KEY present anywhere inside
+      *// WS-SEARCH-TARGET? Used to match a medication keyword against
+      *// a free-text medication name.
+       CHECK-KEYWORD-MATCH.
+           MOVE 0 TO WS-KEYWORD-FOUND
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TARGET))
+             TO WS-TARGET-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-KEY))
+             TO WS-KEY-LEN
+           IF WS-KEY-LEN > 0 AND WS-KEY-LEN NOT > WS-TARGET-LEN
+              PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                 UNTIL WS-SCAN-POS > (WS-TARGET-LEN - WS-KEY-LEN + 1)
+                 OR KEYWORD-FOUND
+                 IF WS-SEARCH-TARGET(WS-SCAN-POS:WS-KEY-LEN) EQUAL
+                    FUNCTION TRIM(WS-SEARCH-KEY)
+                    SET KEYWORD-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF
+       .
+      *// one line per allergen showing how many of the
+      *// patients screened this run tested positive for it, so the
+      *// epidemiology team can spot trends without reading every
+      *// individual patient printout.
+       WRITE-STATISTICS-REPORT.
+           MOVE SPACES TO STATISTICS-REPORT-REC
+           MOVE WS-PATIENT-COUNT TO WS-STATS-EDIT
+           STRING 'Patients screened: '        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATS-EDIT) DELIMITED BY SIZE
+                  INTO STATISTICS-REPORT-REC
+           WRITE STATISTICS-REPORT-REC
+           PERFORM VARYING WS-STATS-IND FROM 1 BY 1
+              UNTIL WS-STATS-IND > 12
+              MOVE SPACES TO STATISTICS-REPORT-REC
+              MOVE WS-ALLERGEN-COUNT(WS-STATS-IND) TO WS-STATS-EDIT
+              STRING FUNCTION TRIM(WS-ALLERGY(WS-STATS-IND))
+                     DELIMITED BY SIZE
+                     ': ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-STATS-EDIT)
+                     DELIMITED BY SIZE
+                     INTO STATISTICS-REPORT-REC
+              WRITE STATISTICS-REPORT-REC
+           END-PERFORM
+       .
+       WRITE-DANGER-ALERT.
+           MOVE SPACES TO ALERT-REPORT-REC
+           STRING FUNCTION TRIM(WS-PATIENT-ID) DELIMITED BY SIZE
+                  ': possible dangerous combination - allergic to '
+                  DELIMITED BY SIZE
+                  WS-ALLERGY(WS-DC-ALLERGEN-INDEX(WS-DC-IND))
+                  DELIMITED BY SPACE
+                  ' but taking ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MED-TABLE-NAME(WS-MED-IND))
+                  DELIMITED BY SIZE
+                  INTO ALERT-REPORT-REC
+           WRITE ALERT-REPORT-REC
+       .
+
        ALLERGIC-TO.
         SET NO-ALLERGIES TO TRUE
         PERFORM CONVERT-DECIMAL-TO-BINARY
@@ -30,9 +294,13 @@
           WHEN 'chocolate'    ALSO WS-DIGIT(6) EQUAL 1
           WHEN 'pollen'       ALSO WS-DIGIT(7) EQUAL 1
           WHEN 'cats'         ALSO WS-DIGIT(8) EQUAL 1
+          WHEN 'dairy'        ALSO WS-DIGIT(9) EQUAL 1
+          WHEN 'gluten'       ALSO WS-DIGIT(10) EQUAL 1
+          WHEN 'latex'        ALSO WS-DIGIT(11) EQUAL 1
+          WHEN 'penicillin'   ALSO WS-DIGIT(12) EQUAL 1
             SET YES-ALLERGIES TO TRUE
        END-EVALUATE
-      
+
        .
 
        LIST-ALLERGENS.
@@ -42,26 +310,30 @@
                  'peanuts     '
                  'shellfish   '
                  'strawberries'
-                 'tomatoes    ' 
+                 'tomatoes    '
                  'chocolate   '
                  'pollen      '
-                 'cats        ' 
+                 'cats        '
+                 'dairy       '
+                 'gluten      '
+                 'latex       '
+                 'penicillin  '
                  DELIMITED BY SIZE INTO WS-ALLERGIES-TABLE
           PERFORM CONVERT-DECIMAL-TO-BINARY
-          PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 8
+          PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 12
             IF WS-DIGIT(WS-INDEX) EQUAL 1
-                STRING WS-RESULT-LIST ',' WS-ALLERGY(WS-INDEX) 
+                STRING WS-RESULT-LIST ',' WS-ALLERGY(WS-INDEX)
                        DELIMITED BY SPACE INTO WS-RESULT-LIST
             END-IF
           END-PERFORM
       *// REMOVE THE FIRST COMMA <,EGGS,...>
           MOVE WS-RESULT-LIST(2:) TO WS-RESULT-LIST
        .
-      
+
        CONVERT-DECIMAL-TO-BINARY.
           INITIALIZE WS-BINARY-TABLE
-          PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 8
-            DIVIDE WS-SCORE BY 2 
+          PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 12
+            DIVIDE WS-SCORE BY 2
               GIVING WS-SCORE REMAINDER WS-REMAINDER
             MOVE WS-REMAINDER TO WS-DIGIT(WS-INDEX)
           END-PERFORM
