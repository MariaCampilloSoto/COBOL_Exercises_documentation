@@ -1,13 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. two-fer.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// badge day, run the whole roster in one batch
+           SELECT ROSTER-FILE ASSIGN TO WS-ROSTER-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT BADGE-FILE ASSIGN TO WS-BADGE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// names that don't fit a badge get flagged here
+           SELECT OVERFLOW-FILE ASSIGN TO WS-OVERFLOW-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+          01 ROSTER-REC PIC X(80).
+       FD BADGE-FILE.
+          01 BADGE-REC PIC X(120).
+       FD OVERFLOW-FILE.
+          01 OVERFLOW-REC PIC X(120).
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC X(16).
        01 WS-RESULT PIC X(64).
        01 WS-LENGTH PIC 99.
-       
+      *// BATCH ROSTER CONTROL
+       01 WS-MODE                  PIC X VALUE 'S'.
+         88 MODE-SINGLE-NAME       VALUE 'S'.
+         88 MODE-BATCH-ROSTER      VALUE 'B'.
+         88 MODE-MULTI-NAME        VALUE 'M'.
+       01 WS-ROSTER-PATH           PIC X(100) VALUE 'twofer-roster.dat'.
+       01 WS-BADGE-PATH            PIC X(100) VALUE 'twofer-badges.dat'.
+       01 WS-EOF-ROSTER            PIC X VALUE 'N'.
+         88 END-OF-ROSTER          VALUE 'Y'.
+      *// overflow/exceptions report for long names
+       01 WS-OVERFLOW-PATH         PIC X(100)
+                                    VALUE 'twofer-overflow.dat'.
+       01 WS-FULL-LENGTH           PIC 99.
+       01 WS-NAME-TOO-LONG         PIC X VALUE 'N'.
+         88 NAME-TOO-LONG          VALUE 'Y'.
+      *// pair/multi-recipient greeting variant
+       01 WS-NAME-LIST             PIC X(80).
+       01 WS-NAMES.
+         02 WS-NAME-ENTRY OCCURS 8 TIMES PIC X(16).
+       01 WS-NAME-COUNT            PIC 9 VALUE 0.
+       01 WS-NAME-IND              PIC 9.
+      *// WS-RESULT is only 64 characters wide; a full
+      *// 8-name list at 16 characters each would run well past it.
+       01 WS-MULTI-OVERFLOW        PIC X VALUE 'N'.
+         88 MULTI-GREETING-OVERFLOW VALUE 'Y'.
+
        PROCEDURE DIVISION.
        TWO-FER.
+           EVALUATE TRUE
+              WHEN MODE-BATCH-ROSTER
+                 PERFORM RUN-ROSTER-BATCH
+              WHEN MODE-MULTI-NAME
+                 PERFORM BUILD-MULTI-GREETING
+              WHEN OTHER
+                 PERFORM BUILD-GREETING
+           END-EVALUATE
+           GOBACK
+           .
+       BUILD-GREETING.
         IF WS-NAME EQUAL SPACES
          MOVE 'One for you, one for me.'
           TO WS-RESULT
@@ -18,3 +72,110 @@
          MOVE ', one for me.'
            TO WS-RESULT(9 + WS-LENGTH:13)
         END-IF.
+       .
+      *// "one for you, one for you, one for me" for a
+      *// short delimited list of names (e.g. a pair who worked
+      *// together).
+       BUILD-MULTI-GREETING.
+           PERFORM SPLIT-NAME-LIST
+           MOVE SPACES TO WS-RESULT
+           MOVE 'N' TO WS-MULTI-OVERFLOW
+           MOVE 'One for ' TO WS-RESULT(1:8)
+           MOVE 9 TO WS-LENGTH
+           PERFORM VARYING WS-NAME-IND FROM 1 BY 1
+              UNTIL WS-NAME-IND > WS-NAME-COUNT
+                 OR MULTI-GREETING-OVERFLOW
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   WS-NAME-ENTRY(WS-NAME-IND))) TO WS-FULL-LENGTH
+              IF WS-LENGTH + WS-FULL-LENGTH + 13
+                 > LENGTH OF WS-RESULT
+                 MOVE 'Y' TO WS-MULTI-OVERFLOW
+              ELSE
+                 MOVE WS-NAME-ENTRY(WS-NAME-IND)
+                   TO WS-RESULT(WS-LENGTH:WS-FULL-LENGTH)
+                 COMPUTE WS-LENGTH = WS-LENGTH + WS-FULL-LENGTH
+                 IF WS-NAME-IND < WS-NAME-COUNT
+                    IF WS-LENGTH + 10 + 13 > LENGTH OF WS-RESULT
+                       MOVE 'Y' TO WS-MULTI-OVERFLOW
+                    ELSE
+                       MOVE ', one for '
+                         TO WS-RESULT(WS-LENGTH:10)
+                       COMPUTE WS-LENGTH = WS-LENGTH + 10
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF MULTI-GREETING-OVERFLOW
+              MOVE SPACES TO WS-RESULT
+              MOVE 'ERROR: name list too long for greeting field'
+                TO WS-RESULT
+           ELSE
+              MOVE ', one for me.'
+                TO WS-RESULT(WS-LENGTH:13)
+           END-IF
+       .
+       SPLIT-NAME-LIST.
+           MOVE 0 TO WS-NAME-COUNT
+           INITIALIZE WS-NAMES
+           UNSTRING WS-NAME-LIST DELIMITED BY ','
+              INTO WS-NAME-ENTRY(1) WS-NAME-ENTRY(2) WS-NAME-ENTRY(3)
+                   WS-NAME-ENTRY(4) WS-NAME-ENTRY(5) WS-NAME-ENTRY(6)
+                   WS-NAME-ENTRY(7) WS-NAME-ENTRY(8)
+              TALLYING WS-NAME-COUNT
+           PERFORM VARYING WS-NAME-IND FROM 1 BY 1
+              UNTIL WS-NAME-IND > WS-NAME-COUNT
+              MOVE FUNCTION TRIM(WS-NAME-ENTRY(WS-NAME-IND))
+                TO WS-NAME-ENTRY(WS-NAME-IND)
+           END-PERFORM
+       .
+      *// read the whole employee roster and produce a
+      *// print-ready feed of badge greetings for badge day.
+       RUN-ROSTER-BATCH.
+           OPEN INPUT ROSTER-FILE
+           OPEN OUTPUT BADGE-FILE
+           OPEN OUTPUT OVERFLOW-FILE
+           MOVE 'N' TO WS-EOF-ROSTER
+           READ ROSTER-FILE
+              AT END MOVE 'Y' TO WS-EOF-ROSTER
+           END-READ
+           PERFORM UNTIL END-OF-ROSTER
+              PERFORM CHECK-NAME-LENGTH
+              IF NAME-TOO-LONG
+                 PERFORM WRITE-OVERFLOW-RECORD
+              ELSE
+                 MOVE ROSTER-REC(1:16) TO WS-NAME
+                 PERFORM BUILD-GREETING
+                 PERFORM WRITE-BADGE-RECORD
+              END-IF
+              READ ROSTER-FILE
+                 AT END MOVE 'Y' TO WS-EOF-ROSTER
+              END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           CLOSE BADGE-FILE
+           CLOSE OVERFLOW-FILE
+       .
+      *// WS-NAME is only 16 characters wide; anything
+      *// longer would silently truncate mid-word, so flag it instead.
+       CHECK-NAME-LENGTH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ROSTER-REC))
+             TO WS-FULL-LENGTH
+           IF WS-FULL-LENGTH > 16
+              MOVE 'Y' TO WS-NAME-TOO-LONG
+           ELSE
+              MOVE 'N' TO WS-NAME-TOO-LONG
+           END-IF
+       .
+       WRITE-OVERFLOW-RECORD.
+           MOVE SPACES TO OVERFLOW-REC
+           STRING FUNCTION TRIM(ROSTER-REC) DELIMITED BY SIZE
+                  ' -- name exceeds 16 characters, badge not printed'
+                                             DELIMITED BY SIZE
+                  INTO OVERFLOW-REC
+           WRITE OVERFLOW-REC
+       .
+       WRITE-BADGE-RECORD.
+           MOVE SPACES TO BADGE-REC
+           MOVE WS-RESULT TO BADGE-REC
+           WRITE BADGE-REC
+       .
