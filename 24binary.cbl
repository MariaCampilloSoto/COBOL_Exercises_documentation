@@ -1,10 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BINARY.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// batch-convert a whole file of binary strings
+           SELECT BINARY-FILE ASSIGN TO WS-BINARY-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT DECIMAL-REPORT-FILE ASSIGN TO WS-DECIMAL-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// route invalid records to an exceptions file
+           SELECT EXCEPTIONS-FILE ASSIGN TO WS-EXCEPTIONS-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD BINARY-FILE.
+        01 BINARY-REC PIC X(60).
+       FD DECIMAL-REPORT-FILE.
+      *// 60-char trimmed binary string + ' = ' + an untrimmed
+      *// 9(18) WS-RESULT can run to 81 bytes; sized with headroom
+      *// for the appended ' (OVERFLOW)' suffix as well.
+        01 DECIMAL-REPORT-REC PIC X(100).
+       FD EXCEPTIONS-FILE.
+        01 EXCEPTIONS-REC PIC X(120).
        WORKING-STORAGE SECTION.
        01 WS-BINARY                PIC X(60).
-       01 WS-RESULT                PIC 9999.
+      *// widened from PIC 9999 so results over 9999
+      *// (14+ bit binary strings) no longer overflow silently; a
+      *// 60-character all-1s string can still exceed 9(18), so we
+      *// flag that case rather than let COMPUTE wrap it.
+       01 WS-RESULT                PIC 9(18).
+       01 WS-RESULT-EDIT           PIC Z(17)9.
+       01 WS-OVERFLOW              PIC 9 VALUE 0.
+        88 RESULT-OVERFLOW         VALUE 1.
        01 WS-ERROR                 PIC X(60).
        01 WS-IND                   PIC 99.
        01 WS-N                     PIC 99.
@@ -12,33 +39,160 @@
        01 WS-DIGIT                 PIC 9.
        01 WS-COUNT-LETTER          PIC 99.
        01 WS-COUNT-DECIMAL         PIC 99.
-       
+      *// BATCH CONTROL
+       01 WS-MODE                  PIC X VALUE 'S'.
+        88 MODE-SINGLE-BINARY      VALUE 'S'.
+        88 MODE-BATCH-BINARY       VALUE 'B'.
+        88 MODE-DECIMAL-TO-BINARY  VALUE 'D'.
+       01 WS-BINARY-FILE-PATH      PIC X(100)
+                                    VALUE 'binary-strings.dat'.
+       01 WS-DECIMAL-REPORT-PATH   PIC X(100)
+                                    VALUE 'binary-decimal.rpt'.
+       01 WS-EOF-BINARY            PIC X VALUE 'N'.
+        88 END-OF-BINARY           VALUE 'Y'.
+      *// exceptions routing for invalid records
+       01 WS-EXCEPTIONS-PATH       PIC X(100)
+                                    VALUE 'binary-exceptions.rpt'.
+       01 WS-COUNT-ZERO            PIC 99.
+       01 WS-COUNT-ONE             PIC 99.
+      *// DECIMAL-TO-BINARY
+       01 WS-DECIMAL-INPUT         PIC 9(18).
+       01 WS-BINARY-RESULT         PIC X(64).
+       01 WS-BINARY-TEMP           PIC X(64).
+       01 WS-QUOTIENT              PIC 9(18).
+       01 WS-REMAINDER             PIC 9.
+       01 WS-BIN-IND               PIC 99.
+       01 WS-BIN-LEN               PIC 99.
+
        PROCEDURE DIVISION.
+      *// dispatcher entry point. (Named RUN-BINARY,
+      *// not BINARY, since BINARY is a reserved word in this
+      *// dialect.) Routes to the batch job, the decimal-to-binary
+      *// direction, or a single binary-to-decimal conversion.
+       RUN-BINARY.
+           EVALUATE TRUE
+              WHEN MODE-BATCH-BINARY
+                 PERFORM RUN-BINARY-BATCH
+              WHEN MODE-DECIMAL-TO-BINARY
+                 PERFORM TO-BINARY
+              WHEN OTHER
+                 PERFORM DECIMAL
+           END-EVALUATE
+           GOBACK
+           .
+      *// read a file of binary strings and produce one
+      *// decimal-equivalent report for the whole worksheet.
+       RUN-BINARY-BATCH.
+           OPEN INPUT BINARY-FILE
+           OPEN OUTPUT DECIMAL-REPORT-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+           PERFORM UNTIL END-OF-BINARY
+              READ BINARY-FILE
+                 AT END SET END-OF-BINARY TO TRUE
+                 NOT AT END PERFORM PROCESS-BINARY-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE BINARY-FILE
+           CLOSE DECIMAL-REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+       .
+      *// act on the WS-ERROR that DECIMAL computes
+      *// instead of reporting a meaningless decimal value for it.
+       PROCESS-BINARY-RECORD.
+           MOVE SPACES TO WS-BINARY
+           MOVE BINARY-REC TO WS-BINARY
+           MOVE SPACES TO WS-ERROR
+           PERFORM DECIMAL
+           MOVE SPACES TO DECIMAL-REPORT-REC
+           IF WS-ERROR EQUAL SPACES
+              MOVE WS-RESULT TO WS-RESULT-EDIT
+              STRING FUNCTION TRIM(BINARY-REC) DELIMITED BY SIZE
+                     ' = ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RESULT-EDIT) DELIMITED BY SIZE
+                     INTO DECIMAL-REPORT-REC
+              IF RESULT-OVERFLOW
+                 STRING FUNCTION TRIM(DECIMAL-REPORT-REC)
+                        DELIMITED BY SIZE
+                        ' (OVERFLOW)' DELIMITED BY SIZE
+                        INTO DECIMAL-REPORT-REC
+              END-IF
+              WRITE DECIMAL-REPORT-REC
+           ELSE
+              MOVE SPACES TO EXCEPTIONS-REC
+              STRING FUNCTION TRIM(BINARY-REC) DELIMITED BY SIZE
+                     ' rejected: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ERROR) DELIMITED BY SIZE
+                     INTO EXCEPTIONS-REC
+              WRITE EXCEPTIONS-REC
+           END-IF
+       .
+
        DECIMAL.
          INITIALIZE WS-RESULT
                     WS-COUNT-DECIMAL
                     WS-COUNT-LETTER
+                    WS-COUNT-ZERO
+                    WS-COUNT-ONE
+         MOVE 0 TO WS-OVERFLOW
          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BINARY))
            TO WS-LENGTH
          MOVE WS-LENGTH TO WS-N
          PERFORM VARYING WS-IND FROM 1 BY 1
           UNTIL WS-IND > WS-LENGTH
            MOVE WS-BINARY(WS-IND:1) TO WS-DIGIT
-           COMPUTE WS-RESULT = WS-RESULT 
+           COMPUTE WS-RESULT = WS-RESULT
                              + WS-DIGIT * (2)**(WS-N - 1)
+              ON SIZE ERROR SET RESULT-OVERFLOW TO TRUE
+           END-COMPUTE
            SUBTRACT 1 FROM WS-N
          END-PERFORM
 
-         INSPECT WS-BINARY TALLYING WS-COUNT-LETTER FOR CHARACTERS
-         IF WS-COUNT-LETTER > 0
-          MOVE "error: a number containing non-binary characters is invalid"
-           TO WS-ERROR
-         END-IF
-      
-         INSPECT WS-BINARY TALLYING WS-COUNT-DECIMAL  
+      *// non-binary characters are whatever's left in the
+      *// field once '0', '1', and the decimal digits '2'-'9' are
+      *// counted out.
+         INSPECT WS-BINARY(1:WS-LENGTH) TALLYING WS-COUNT-DECIMAL
            FOR ALL '2' '3' '4' '5' '6' '7' '8' '9'
+         INSPECT WS-BINARY(1:WS-LENGTH) TALLYING WS-COUNT-ZERO
+           FOR ALL '0'
+         INSPECT WS-BINARY(1:WS-LENGTH) TALLYING WS-COUNT-ONE
+           FOR ALL '1'
+         COMPUTE WS-COUNT-LETTER = WS-LENGTH - WS-COUNT-ZERO
+                                  - WS-COUNT-ONE - WS-COUNT-DECIMAL
+
          IF WS-COUNT-DECIMAL > 0
           MOVE "error: a number containing non-binary digits is invalid"
            TO WS-ERROR
          END-IF
-       .
\ No newline at end of file
+
+         IF WS-COUNT-LETTER > 0
+          STRING "error: a number containing non-binary"
+                 DELIMITED BY SIZE
+                 " characters is invalid" DELIMITED BY SIZE
+                 INTO WS-ERROR
+         END-IF
+       .
+      *// the reverse conversion — decimal to binary —
+      *// so both directions of the worksheet are covered by the
+      *// same utility. Builds the binary digits least-significant
+      *// first via repeated division by 2, then reverses them.
+       TO-BINARY.
+           MOVE SPACES TO WS-BINARY-TEMP
+           MOVE SPACES TO WS-BINARY-RESULT
+           MOVE WS-DECIMAL-INPUT TO WS-QUOTIENT
+           MOVE 0 TO WS-BIN-LEN
+           IF WS-QUOTIENT EQUAL 0
+              MOVE '0' TO WS-BINARY-RESULT(1:1)
+           ELSE
+              PERFORM UNTIL WS-QUOTIENT EQUAL 0
+                 DIVIDE WS-QUOTIENT BY 2 GIVING WS-QUOTIENT
+                    REMAINDER WS-REMAINDER
+                 ADD 1 TO WS-BIN-LEN
+                 MOVE WS-REMAINDER TO WS-BINARY-TEMP(WS-BIN-LEN:1)
+              END-PERFORM
+              PERFORM VARYING WS-BIN-IND FROM 1 BY 1
+                 UNTIL WS-BIN-IND > WS-BIN-LEN
+                 MOVE WS-BINARY-TEMP(WS-BIN-LEN - WS-BIN-IND + 1:1)
+                   TO WS-BINARY-RESULT(WS-BIN-IND:1)
+              END-PERFORM
+           END-IF
+       .
