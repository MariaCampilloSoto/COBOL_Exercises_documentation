@@ -1,24 +1,217 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATBASH-CIPHER.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// batch ENCODE/DECODE of a messages file
+           SELECT MESSAGES-FILE ASSIGN TO WS-MESSAGES-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT CIPHER-OUTPUT-FILE ASSIGN TO WS-CIPHER-OUTPUT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// round-trip self-check ahead of print
+           SELECT ROUNDTRIP-FILE ASSIGN TO WS-ROUNDTRIP-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ROUNDTRIP-REPORT-FILE
+              ASSIGN TO WS-ROUNDTRIP-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// phrases still too long after widening to X(240)
+      *// are rejected here instead of silently truncated.
+           SELECT OVERFLOW-FILE ASSIGN TO WS-OVERFLOW-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD MESSAGES-FILE.
+        01 MESSAGE-REC.
+         02 MSG-DIRECTION PIC X.
+         02 MSG-PHRASE    PIC X(240).
+       FD CIPHER-OUTPUT-FILE.
+        01 CIPHER-OUTPUT-REC PIC X(250).
+       FD ROUNDTRIP-FILE.
+        01 ROUNDTRIP-REC PIC X(240).
+       FD ROUNDTRIP-REPORT-FILE.
+        01 ROUNDTRIP-REPORT-REC PIC X(260).
+       FD OVERFLOW-FILE.
+        01 OVERFLOW-REC PIC X(60).
        WORKING-STORAGE SECTION.
-       01 WS-PHRASE          PIC X(60).
-       01 WS-PHRASE-TRIM     PIC X(60).
-       01 WS-RESULT          PIC X(60).
-       01 WS-RESULT-ALL      PIC X(60).
-       01 WS-RESULT-SPACES   PIC X(60).
+      *// widened from X(60) to support longer phrases.
+      *// WS-INDEX/WS-INDEX-SPACES widened to 9(03) to match, since
+      *// a 9(02) index would wrap once a phrase passed 99 characters.
+       01 WS-PHRASE          PIC X(240).
+       01 WS-PHRASE-TRIM     PIC X(240).
+       01 WS-RESULT          PIC X(240).
+       01 WS-RESULT-ALL      PIC X(240).
+       01 WS-RESULT-SPACES   PIC X(240).
        01 WS-CHAR            PIC X(01).
        01 WS-LENGTH          PIC 9(03).
        01 WS-GROUP           PIC 9(03).
        01 WS-IND             PIC 9(03).
-       01 WS-INDEX           PIC 9(02).
-       01 WS-INDEX-SPACES    PIC 9(02).
-       01 WS-PLAIN-ALPHABET  PIC X(26)
-            VALUE 'abcdefghijklmnopqrstuvwxyz'.
-       01 WS-CIPHER-ALPHABET PIC X(26)
-            VALUE 'zyxwvutsrqponmlkjihgfedcba'.
+       01 WS-INDEX           PIC 9(03).
+       01 WS-INDEX-SPACES    PIC 9(03).
+      *// digits map to themselves so INSPECT CONVERTING
+      *// carries them through unciphered instead of relying on them
+      *// simply not appearing in either alphabet.
+       01 WS-PLAIN-ALPHABET  PIC X(36)
+            VALUE 'abcdefghijklmnopqrstuvwxyz0123456789'.
+       01 WS-CIPHER-ALPHABET PIC X(36)
+            VALUE 'zyxwvutsrqponmlkjihgfedcba0123456789'.
+      *// BATCH CONTROL
+       01 WS-MODE                   PIC X VALUE 'S'.
+         88 MODE-SINGLE-MESSAGE     VALUE 'S'.
+         88 MODE-BATCH-MESSAGES     VALUE 'B'.
+         88 MODE-ROUNDTRIP-CHECK    VALUE 'C'.
+       01 WS-MESSAGES-FILE-PATH     PIC X(100)
+                                     VALUE 'atbash-messages.dat'.
+       01 WS-CIPHER-OUTPUT-PATH     PIC X(100)
+                                     VALUE 'atbash-output.dat'.
+       01 WS-EOF-MESSAGES           PIC X VALUE 'N'.
+         88 END-OF-MESSAGES         VALUE 'Y'.
+      *// ROUND-TRIP SELF-CHECK
+       01 WS-ROUNDTRIP-FILE-PATH    PIC X(100)
+                                     VALUE 'atbash-roundtrip.dat'.
+       01 WS-ROUNDTRIP-REPORT-PATH  PIC X(100)
+                                     VALUE 'atbash-roundtrip.rpt'.
+       01 WS-EOF-ROUNDTRIP          PIC X VALUE 'N'.
+         88 END-OF-ROUNDTRIP        VALUE 'Y'.
+       01 WS-EXPECTED               PIC X(240).
+      *// OVERFLOW REJECTION
+       01 WS-OVERFLOW-PATH          PIC X(100)
+                                     VALUE 'atbash-overflow.rpt'.
+       01 WS-PHRASE-LENGTH          PIC 9(03).
+       01 WS-PHRASE-TOO-LONG        PIC X VALUE 'N'.
+         88 PHRASE-TOO-LONG         VALUE 'Y'.
+      *// GROUP-BY-5 inserts a gap character every 5 letters,
+      *// so the true safe limit is well short of WS-PHRASE's 240
+      *// bytes -- the last group of a 201-character phrase would
+      *// already write past position 240.
+       01 WS-PHRASE-LIMIT           PIC 9(03) VALUE 200.
+
        PROCEDURE DIVISION.
+      *// new dispatcher entry point. Single-record
+      *// callers still PERFORM ENCODE or PERFORM DECODE directly as
+      *// before; this only routes the whole-file batch job.
+       ATBASH-CIPHER.
+           EVALUATE TRUE
+              WHEN MODE-BATCH-MESSAGES
+                 PERFORM RUN-MESSAGE-BATCH
+              WHEN MODE-ROUNDTRIP-CHECK
+                 PERFORM RUN-ROUNDTRIP-CHECK
+              WHEN OTHER
+                 PERFORM ENCODE
+           END-EVALUATE
+           GOBACK
+           .
+      *// read a file of ENCODE/DECODE messages and
+      *// write the enciphered/deciphered output file for the run.
+       RUN-MESSAGE-BATCH.
+           OPEN INPUT MESSAGES-FILE
+           OPEN OUTPUT CIPHER-OUTPUT-FILE
+           OPEN OUTPUT OVERFLOW-FILE
+           PERFORM UNTIL END-OF-MESSAGES
+              READ MESSAGES-FILE
+                 AT END SET END-OF-MESSAGES TO TRUE
+                 NOT AT END PERFORM PROCESS-MESSAGE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           CLOSE CIPHER-OUTPUT-FILE
+           CLOSE OVERFLOW-FILE
+       .
+      *// a record that still fills the widened X(240)
+      *// buffer to capacity is indistinguishable from one truncated
+      *// by the file layer -- reject it instead of ciphering a
+      *// silently truncated phrase.
+       PROCESS-MESSAGE-RECORD.
+           MOVE 'N' TO WS-PHRASE-TOO-LONG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(MSG-PHRASE))
+             TO WS-PHRASE-LENGTH
+           IF WS-PHRASE-LENGTH > WS-PHRASE-LIMIT
+              SET PHRASE-TOO-LONG TO TRUE
+           END-IF
+           IF PHRASE-TOO-LONG
+              MOVE SPACES TO OVERFLOW-REC
+              STRING FUNCTION TRIM(MSG-PHRASE)(1:40) DELIMITED BY SIZE
+                     '... - rejected, phrase too long'
+                                                      DELIMITED BY SIZE
+                     INTO OVERFLOW-REC
+              WRITE OVERFLOW-REC
+           ELSE
+              MOVE SPACES TO WS-PHRASE
+              MOVE MSG-PHRASE TO WS-PHRASE
+              IF MSG-DIRECTION EQUAL 'D' OR MSG-DIRECTION EQUAL 'd'
+                 PERFORM DECODE
+              ELSE
+                 PERFORM ENCODE
+              END-IF
+              MOVE SPACES TO CIPHER-OUTPUT-REC
+              MOVE FUNCTION TRIM(WS-RESULT) TO CIPHER-OUTPUT-REC
+              WRITE CIPHER-OUTPUT-REC
+           END-IF
+       .
+      *// encode then decode every message in the batch
+      *// and flag any that don't come back to the original before
+      *// the newsletter goes to print.
+       RUN-ROUNDTRIP-CHECK.
+           OPEN INPUT ROUNDTRIP-FILE
+           OPEN OUTPUT ROUNDTRIP-REPORT-FILE
+           PERFORM UNTIL END-OF-ROUNDTRIP
+              READ ROUNDTRIP-FILE
+                 AT END SET END-OF-ROUNDTRIP TO TRUE
+                 NOT AT END PERFORM CHECK-ROUNDTRIP-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE ROUNDTRIP-FILE
+           CLOSE ROUNDTRIP-REPORT-FILE
+       .
+       CHECK-ROUNDTRIP-RECORD.
+           MOVE 'N' TO WS-PHRASE-TOO-LONG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ROUNDTRIP-REC))
+             TO WS-PHRASE-LENGTH
+           IF WS-PHRASE-LENGTH > WS-PHRASE-LIMIT
+              SET PHRASE-TOO-LONG TO TRUE
+           END-IF
+           MOVE SPACES TO ROUNDTRIP-REPORT-REC
+           IF PHRASE-TOO-LONG
+              STRING FUNCTION TRIM(ROUNDTRIP-REC)(1:40) DELIMITED
+                     BY SIZE
+                     '... - SKIPPED, phrase too long' DELIMITED
+                     BY SIZE
+                     INTO ROUNDTRIP-REPORT-REC
+              WRITE ROUNDTRIP-REPORT-REC
+           ELSE
+              MOVE SPACES TO WS-PHRASE
+              MOVE ROUNDTRIP-REC TO WS-PHRASE
+              PERFORM NORMALIZE-FOR-COMPARE
+
+              MOVE SPACES TO WS-PHRASE
+              MOVE ROUNDTRIP-REC TO WS-PHRASE
+              PERFORM ENCODE
+              MOVE WS-RESULT TO WS-PHRASE
+              PERFORM DECODE
+
+              IF WS-RESULT EQUAL WS-EXPECTED
+                 STRING FUNCTION TRIM(ROUNDTRIP-REC) DELIMITED
+                        BY SIZE
+                        ' - PASS round-trip' DELIMITED BY SIZE
+                        INTO ROUNDTRIP-REPORT-REC
+              ELSE
+                 STRING FUNCTION TRIM(ROUNDTRIP-REC) DELIMITED
+                        BY SIZE
+                        ' - FAIL round-trip, decoded to: '
+                        DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+                        INTO ROUNDTRIP-REPORT-REC
+              END-IF
+              WRITE ROUNDTRIP-REPORT-REC
+           END-IF
+       .
+      *// run the same lowercase/punctuation/space
+      *// normalization ENCODE and DECODE apply, without ciphering
+      *// anything, to get the expected result for comparison.
+       NORMALIZE-FOR-COMPARE.
+           PERFORM INIT
+           PERFORM REMOVE-SPACES
+           MOVE WS-RESULT-ALL TO WS-EXPECTED
+       .
 
        ENCODE.
          PERFORM INIT
@@ -27,7 +220,7 @@
          PERFORM REMOVE-SPACES
          PERFORM GROUP-BY-5
         .
-      
+
        DECODE.
          PERFORM INIT
          INSPECT WS-RESULT-SPACES CONVERTING WS-CIPHER-ALPHABET
@@ -47,10 +240,10 @@
            TO WS-LENGTH
          MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-RESULT-SPACES
        .
-      
+
        REMOVE-SPACES.
         MOVE 1 TO WS-INDEX
-        PERFORM VARYING WS-INDEX-SPACES FROM 1 BY 1 
+        PERFORM VARYING WS-INDEX-SPACES FROM 1 BY 1
          UNTIL WS-INDEX-SPACES > WS-LENGTH
           MOVE WS-RESULT-SPACES(WS-INDEX-SPACES:1) TO WS-CHAR
           IF WS-CHAR NOT EQUAL TO SPACE
@@ -59,10 +252,10 @@
           END-IF
         END-PERFORM
        .
-      
+
        GROUP-BY-5.
         MOVE 0 TO WS-GROUP
-        PERFORM VARYING WS-INDEX FROM 1 BY 5 
+        PERFORM VARYING WS-INDEX FROM 1 BY 5
          UNTIL WS-INDEX > WS-LENGTH
           COMPUTE WS-IND = WS-INDEX + 1*WS-GROUP
           MOVE WS-RESULT-ALL(WS-INDEX:5)
@@ -73,11 +266,11 @@
 
        UNGROUP-BY-5.
         MOVE 0 TO WS-GROUP
-        PERFORM VARYING WS-INDEX FROM 1 BY 5 
+        PERFORM VARYING WS-INDEX FROM 1 BY 5
          UNTIL WS-INDEX > WS-LENGTH
           COMPUTE WS-IND = WS-INDEX + 1*WS-GROUP
           MOVE WS-RESULT-ALL(WS-IND:5)
             TO WS-RESULT(WS-INDEX:5)
           ADD 1 TO WS-GROUP
         END-PERFORM
-       .
\ No newline at end of file
+       .
