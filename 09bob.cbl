@@ -1,12 +1,158 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// batch a whole chat transcript through Bob
+           SELECT TRANSCRIPT-FILE ASSIGN TO WS-TRANSCRIPT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT CLASSIFICATION-REPORT
+              ASSIGN TO WS-CLASSIFICATION-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// human-review escalation queue
+           SELECT ESCALATION-FILE ASSIGN TO WS-ESCALATION-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// abusive-language review queue
+           SELECT REVIEW-QUEUE-FILE ASSIGN TO WS-REVIEW-QUEUE-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-REVIEW-QUEUE-STATUS.
+      *// daily category tally for the metrics pack
+           SELECT DAILY-TALLY-FILE ASSIGN TO WS-DAILY-TALLY-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANSCRIPT-FILE.
+          01 TRANSCRIPT-REC.
+             02 TR-DATE        PIC X(8).
+             02 FILLER         PIC X.
+             02 TR-CUSTOMER-ID PIC X(10).
+             02 FILLER         PIC X.
+             02 TR-LINE        PIC X(51).
+       FD CLASSIFICATION-REPORT.
+          01 CLASSIFICATION-REC PIC X(104).
+       FD ESCALATION-FILE.
+          01 ESCALATION-REC PIC X(104).
+       FD REVIEW-QUEUE-FILE.
+          01 REVIEW-QUEUE-REC PIC X(104).
+       FD DAILY-TALLY-FILE.
+          01 DAILY-TALLY-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-HEYBOB                PIC X(60).
        01 WS-RESULT                PIC X(40).
+      *// BATCH TRANSCRIPT CONTROL
+       01 WS-MODE                  PIC X VALUE 'S'.
+         88 MODE-SINGLE-LINE       VALUE 'S'.
+         88 MODE-BATCH-TRANSCRIPT  VALUE 'B'.
+       01 WS-TRANSCRIPT-PATH       PIC X(100)
+                                    VALUE 'bob-transcript.dat'.
+       01 WS-CLASSIFICATION-REPORT-PATH PIC X(100)
+                                    VALUE 'bob-classification.rpt'.
+       01 WS-EOF-TRANSCRIPT        PIC X VALUE 'N'.
+         88 END-OF-TRANSCRIPT      VALUE 'Y'.
+      *// escalate repeated "Whatever." to a human agent --
+      *// tracked per customer, since two unrelated customers
+      *// each classified 'Whatever.' once should not trip the streak,
+      *// and one customer's streak should not reset just because
+      *// another customer's line comes in between.
+       01 WS-ESCALATION-PATH       PIC X(100)
+                                    VALUE 'bob-escalation.dat'.
+       01 WS-WHATEVER-THRESHOLD    PIC 99 VALUE 3.
+       01 WS-CUSTOMER-STREAKS.
+         02 WS-CUST-STREAK-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WS-CS-IDX.
+            03 CS-CUSTOMER-ID PIC X(10).
+            03 CS-STREAK      PIC 99.
+       01 WS-CS-COUNT               PIC 99 VALUE 0.
+       01 WS-CS-FOUND               PIC X VALUE 'N'.
+         88 CUSTOMER-ENTRY-FOUND    VALUE 'Y'.
+      *// abusive-language pre-filter
+       01 WS-REVIEW-QUEUE-PATH     PIC X(100)
+                                    VALUE 'bob-review-queue.dat'.
+       01 WS-REVIEW-QUEUE-STATUS   PIC XX.
+       01 WS-HEYBOB-UPPER          PIC X(60).
+       01 WS-FLAGGED-WORDS.
+         02 FLAGGED-WORD PIC X(10) OCCURS 5 TIMES.
+       01 WS-FLAGGED-WORDS-LOADED   PIC X VALUE 'N'.
+         88 FLAGGED-WORDS-LOADED    VALUE 'Y'.
+       01 WS-FLAG-IND               PIC 9.
+       01 WS-FLAG-COUNT             PIC 99.
+       01 WS-ABUSE-FLAG             PIC X VALUE 'N'.
+         88 ABUSIVE-LANGUAGE-DETECTED VALUE 'Y'.
+      *// daily tally of response categories
+       01 WS-DAILY-TALLY-PATH       PIC X(100)
+                                     VALUE 'bob-daily-tally.rpt'.
+       01 WS-DAILY-TALLIES.
+         02 WS-DAILY-TALLY-ENTRY OCCURS 31 TIMES
+                                  INDEXED BY WS-DT-IDX.
+            03 DT-DATE     PIC X(8).
+            03 DT-SHOUTY   PIC 9(4).
+            03 DT-QUESTION PIC 9(4).
+            03 DT-SILENCE  PIC 9(4).
+            03 DT-GENERIC  PIC 9(4).
+       01 WS-DT-COUNT                PIC 99 VALUE 0.
+       01 WS-DT-FOUND                PIC X VALUE 'N'.
+         88 DAY-ENTRY-FOUND          VALUE 'Y'.
+       01 WS-DT-TALLY-OK             PIC X VALUE 'Y'.
+
        PROCEDURE DIVISION.
        BOB.
+           IF MODE-BATCH-TRANSCRIPT
+              PERFORM RUN-TRANSCRIPT-BATCH
+           ELSE
+              PERFORM CLASSIFY-LINE
+           END-IF
+           GOBACK
+           .
+       CLASSIFY-LINE.
+           PERFORM FILTER-ABUSIVE-LANGUAGE
+           IF ABUSIVE-LANGUAGE-DETECTED
+              PERFORM ROUTE-TO-REVIEW-QUEUE
+           ELSE
+              PERFORM CLASSIFY-TONE
+           END-IF
+       .
+      *// catch abusive language before Bob's stock
+      *// tone responses get a chance to handle it.
+       FILTER-ABUSIVE-LANGUAGE.
+           IF NOT FLAGGED-WORDS-LOADED
+              PERFORM LOAD-FLAGGED-WORDS
+           END-IF
+           MOVE 'N' TO WS-ABUSE-FLAG
+           MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO WS-HEYBOB-UPPER
+           PERFORM VARYING WS-FLAG-IND FROM 1 BY 1 UNTIL WS-FLAG-IND > 5
+              MOVE 0 TO WS-FLAG-COUNT
+              INSPECT WS-HEYBOB-UPPER TALLYING WS-FLAG-COUNT
+                 FOR ALL FUNCTION TRIM(FLAGGED-WORD(WS-FLAG-IND))
+              IF WS-FLAG-COUNT > 0
+                 MOVE 'Y' TO WS-ABUSE-FLAG
+              END-IF
+           END-PERFORM
+       .
+       LOAD-FLAGGED-WORDS.
+           MOVE 'DAMN'   TO FLAGGED-WORD(1)
+           MOVE 'HELL'   TO FLAGGED-WORD(2)
+           MOVE 'STUPID' TO FLAGGED-WORD(3)
+           MOVE 'IDIOT'  TO FLAGGED-WORD(4)
+           MOVE 'JERK'   TO FLAGGED-WORD(5)
+           MOVE 'Y' TO WS-FLAGGED-WORDS-LOADED
+       .
+       ROUTE-TO-REVIEW-QUEUE.
+           MOVE 'Escalated to human review.' TO WS-RESULT
+           OPEN EXTEND REVIEW-QUEUE-FILE
+           IF WS-REVIEW-QUEUE-STATUS EQUAL '35'
+              OPEN OUTPUT REVIEW-QUEUE-FILE
+              CLOSE REVIEW-QUEUE-FILE
+              OPEN EXTEND REVIEW-QUEUE-FILE
+           END-IF
+           MOVE SPACES TO REVIEW-QUEUE-REC
+           STRING FUNCTION TRIM(WS-HEYBOB) DELIMITED BY SIZE
+                  ' -- flagged for abusive language'
+                                            DELIMITED BY SIZE
+                  INTO REVIEW-QUEUE-REC
+           WRITE REVIEW-QUEUE-REC
+           CLOSE REVIEW-QUEUE-FILE
+       .
+       CLASSIFY-TONE.
       *ANOTHER 0RDER, EASIER
            EVALUATE TRUE
            WHEN FUNCTION UPPER-CASE(WS-HEYBOB) EQUAL WS-HEYBOB AND
@@ -14,12 +160,157 @@
                 IF FUNCTION REVERSE(FUNCTION TRIM(WS-HEYBOB))(1:1) = "?"
                    MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
                 ELSE
-                   MOVE 'Whoa, chill out!' TO WS-RESULT 
+                   MOVE 'Whoa, chill out!' TO WS-RESULT
            WHEN FUNCTION REVERSE(FUNCTION TRIM(WS-HEYBOB))(1:1) = "?"
                 MOVE 'Sure.' TO WS-RESULT
-           WHEN WS-HEYBOB EQUAL SPACE OR LOW-VALUE 
+           WHEN WS-HEYBOB EQUAL SPACE OR LOW-VALUE
                 MOVE 'Fine. Be that way!' TO WS-RESULT
            WHEN OTHER
                 MOVE 'Whatever.' TO WS-RESULT
            END-EVALUATE.
-       .
\ No newline at end of file
+       .
+      *// run every transcript line through CLASSIFY-LINE
+      *// and produce one line-by-line classification report.
+       RUN-TRANSCRIPT-BATCH.
+           OPEN INPUT TRANSCRIPT-FILE
+           OPEN OUTPUT CLASSIFICATION-REPORT
+           OPEN OUTPUT ESCALATION-FILE
+           MOVE 'N' TO WS-EOF-TRANSCRIPT
+           MOVE 0 TO WS-CS-COUNT
+           MOVE 0 TO WS-DT-COUNT
+           READ TRANSCRIPT-FILE
+              AT END MOVE 'Y' TO WS-EOF-TRANSCRIPT
+           END-READ
+           PERFORM UNTIL END-OF-TRANSCRIPT
+              MOVE TR-LINE TO WS-HEYBOB
+              PERFORM CLASSIFY-LINE
+              PERFORM WRITE-CLASSIFICATION-LINE
+              PERFORM CHECK-WHATEVER-ESCALATION
+              PERFORM TALLY-BY-DAY
+              READ TRANSCRIPT-FILE
+                 AT END MOVE 'Y' TO WS-EOF-TRANSCRIPT
+              END-READ
+           END-PERFORM
+           CLOSE TRANSCRIPT-FILE
+           CLOSE CLASSIFICATION-REPORT
+           CLOSE ESCALATION-FILE
+           PERFORM WRITE-DAILY-TALLY-REPORT
+       .
+      *// accumulate today's classification into the
+      *// per-day tally so the metrics pack doesn't need a manual count.
+       TALLY-BY-DAY.
+           MOVE 'N' TO WS-DT-FOUND
+           MOVE 'Y' TO WS-DT-TALLY-OK
+           SET WS-DT-IDX TO 1
+           SEARCH WS-DAILY-TALLY-ENTRY
+              WHEN DT-DATE(WS-DT-IDX) EQUAL TR-DATE
+                 MOVE 'Y' TO WS-DT-FOUND
+           END-SEARCH
+           IF NOT DAY-ENTRY-FOUND
+              IF WS-DT-COUNT < 31
+                 ADD 1 TO WS-DT-COUNT
+                 SET WS-DT-IDX TO WS-DT-COUNT
+                 MOVE TR-DATE TO DT-DATE(WS-DT-IDX)
+                 MOVE 0 TO DT-SHOUTY(WS-DT-IDX)
+                 MOVE 0 TO DT-QUESTION(WS-DT-IDX)
+                 MOVE 0 TO DT-SILENCE(WS-DT-IDX)
+                 MOVE 0 TO DT-GENERIC(WS-DT-IDX)
+              ELSE
+      *// table already holds 31 distinct days --
+      *// drop further new days rather than write past OCCURS 31.
+                 MOVE 'N' TO WS-DT-TALLY-OK
+              END-IF
+           END-IF
+           IF WS-DT-TALLY-OK EQUAL 'Y'
+              EVALUATE WS-RESULT
+                 WHEN 'Whoa, chill out!'
+                 WHEN "Calm down, I know what I'm doing!"
+                    ADD 1 TO DT-SHOUTY(WS-DT-IDX)
+                 WHEN 'Sure.'
+                    ADD 1 TO DT-QUESTION(WS-DT-IDX)
+                 WHEN 'Fine. Be that way!'
+                    ADD 1 TO DT-SILENCE(WS-DT-IDX)
+                 WHEN 'Whatever.'
+                    ADD 1 TO DT-GENERIC(WS-DT-IDX)
+              END-EVALUATE
+           END-IF
+       .
+       WRITE-DAILY-TALLY-REPORT.
+           OPEN OUTPUT DAILY-TALLY-FILE
+           MOVE 'DATE      SHOUTY QUESTION SILENCE GENERIC'
+             TO DAILY-TALLY-REC
+           WRITE DAILY-TALLY-REC
+           PERFORM VARYING WS-DT-IDX FROM 1 BY 1
+              UNTIL WS-DT-IDX > WS-DT-COUNT
+              MOVE SPACES TO DAILY-TALLY-REC
+              STRING DT-DATE(WS-DT-IDX)     DELIMITED BY SIZE
+                     '  '                   DELIMITED BY SIZE
+                     DT-SHOUTY(WS-DT-IDX)   DELIMITED BY SIZE
+                     '      '               DELIMITED BY SIZE
+                     DT-QUESTION(WS-DT-IDX) DELIMITED BY SIZE
+                     '       '              DELIMITED BY SIZE
+                     DT-SILENCE(WS-DT-IDX)  DELIMITED BY SIZE
+                     '      '               DELIMITED BY SIZE
+                     DT-GENERIC(WS-DT-IDX)  DELIMITED BY SIZE
+                     INTO DAILY-TALLY-REC
+              WRITE DAILY-TALLY-REC
+           END-PERFORM
+           CLOSE DAILY-TALLY-FILE
+       .
+      *// same customer classified 'Whatever.' several
+      *// times in a row usually means a human needs to take over --
+      *// the streak is scoped to TR-CUSTOMER-ID so an unrelated
+      *// customer's lines can't trip or reset it.
+       CHECK-WHATEVER-ESCALATION.
+           PERFORM FIND-OR-ADD-CUSTOMER-STREAK
+           IF WS-RESULT EQUAL 'Whatever.'
+              ADD 1 TO CS-STREAK(WS-CS-IDX)
+           ELSE
+              MOVE 0 TO CS-STREAK(WS-CS-IDX)
+           END-IF
+           IF CS-STREAK(WS-CS-IDX) >= WS-WHATEVER-THRESHOLD
+              MOVE SPACES TO ESCALATION-REC
+              STRING FUNCTION TRIM(TR-CUSTOMER-ID) DELIMITED BY SIZE
+                     ': '                          DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-HEYBOB)       DELIMITED BY SIZE
+                     ' -- '                        DELIMITED BY SIZE
+                     CS-STREAK(WS-CS-IDX)          DELIMITED BY SIZE
+                     ' consecutive Whatever responses,'
+                                                    DELIMITED BY SIZE
+                     ' routed to human review'
+                                                    DELIMITED BY SIZE
+                     INTO ESCALATION-REC
+              WRITE ESCALATION-REC
+           END-IF
+       .
+      *// find this customer's running streak entry, adding
+      *// one if this is their first line in the batch.
+       FIND-OR-ADD-CUSTOMER-STREAK.
+           MOVE 'N' TO WS-CS-FOUND
+           SET WS-CS-IDX TO 1
+           SEARCH WS-CUST-STREAK-ENTRY
+              WHEN CS-CUSTOMER-ID(WS-CS-IDX) EQUAL TR-CUSTOMER-ID
+                 MOVE 'Y' TO WS-CS-FOUND
+           END-SEARCH
+           IF NOT CUSTOMER-ENTRY-FOUND
+              IF WS-CS-COUNT < 50
+                 ADD 1 TO WS-CS-COUNT
+                 SET WS-CS-IDX TO WS-CS-COUNT
+                 MOVE TR-CUSTOMER-ID TO CS-CUSTOMER-ID(WS-CS-IDX)
+                 MOVE 0 TO CS-STREAK(WS-CS-IDX)
+              ELSE
+      *// table already holds 50 distinct customers --
+      *// fall back to the last slot rather than write past
+      *// OCCURS 50; a busy batch will need the table widened.
+                 SET WS-CS-IDX TO WS-CS-COUNT
+              END-IF
+           END-IF
+       .
+       WRITE-CLASSIFICATION-LINE.
+           MOVE SPACES TO CLASSIFICATION-REC
+           STRING FUNCTION TRIM(WS-HEYBOB) DELIMITED BY SIZE
+                  ' -> '                   DELIMITED BY SIZE
+                  WS-RESULT                DELIMITED BY SIZE
+                  INTO CLASSIFICATION-REC
+           WRITE CLASSIFICATION-REC
+       .
