@@ -1,9 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATCHING-BRACKETS.
        ENVIRONMENT DIVISION.
+      *// batch feed file with per-record results
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO WS-FEED-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT BRACKETS-REPORT-FILE
+              ASSIGN TO WS-BRACKETS-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// reject data-feed lines too long even for the
+      *// widened buffer, instead of silently truncating them
+           SELECT OVERFLOW-FILE ASSIGN TO WS-OVERFLOW-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD FEED-FILE.
+      *// widened from X(100) so real-world feed records
+      *// longer than 100 characters are validated in full.
+        01 FEED-REC PIC X(500).
+       FD BRACKETS-REPORT-FILE.
+      *// a 499-char trimmed feed record (the longest that
+      *// still passes the overflow guard) plus the longest FAIL
+      *// suffix (' - FAIL at position ' + a 3-digit position) can
+      *// run to 522 bytes.
+        01 BRACKETS-REPORT-REC PIC X(530).
+       FD OVERFLOW-FILE.
+        01 OVERFLOW-REC PIC X(60).
        WORKING-STORAGE SECTION.
-       01 WS-INPUT                 PIC X(100).
+       01 WS-INPUT                 PIC X(500).
        01 WS-RESULT                PIC 9.
        01 WS-OPEN-PAREN            PIC 9(3).
        01 WS-CLOSE-PAREN           PIC 9(3).
@@ -15,25 +40,123 @@
        01 WS-LENGTH                PIC 9(3).
        01 WS-CHAR                  PIC X(1).
        01 WS-STACK.
-          05 WS-STACK-ITEM         OCCURS 100 TIMES PIC X(1).
+      *// widened alongside WS-INPUT -- a fully-nested
+      *// string can push one stack entry per character.
+          05 WS-STACK-ITEM         OCCURS 500 TIMES PIC X(1).
+      *// remembers where each open bracket on the stack
+      *// came from, so an unclosed one can be reported by position.
+       01 WS-STACK-POSITIONS.
+          05 WS-STACK-POS          OCCURS 500 TIMES PIC 9(3).
        01 WS-STACK-INDEX           PIC 9(3) VALUE 0.
-      
+      *// position of the first unmatched bracket, 0 when
+      *// the failure is an overall open/close count mismatch rather
+      *// than a single identifiable character.
+       01 WS-FAIL-POSITION         PIC 9(3) VALUE 0.
+      *// BATCH CONTROL
+       01 WS-MODE                  PIC X VALUE 'S'.
+         88 MODE-SINGLE-CHECK      VALUE 'S'.
+         88 MODE-BATCH-CHECK       VALUE 'B'.
+       01 WS-FEED-FILE-PATH        PIC X(100)
+                                    VALUE 'brackets-feed.dat'.
+       01 WS-BRACKETS-REPORT-PATH  PIC X(100)
+                                    VALUE 'brackets-report.rpt'.
+       01 WS-EOF-FEED              PIC X VALUE 'N'.
+         88 END-OF-FEED            VALUE 'Y'.
+      *// OVERFLOW REJECTION
+       01 WS-OVERFLOW-PATH         PIC X(100)
+                                    VALUE 'brackets-overflow.rpt'.
+       01 WS-FEED-LENGTH           PIC 9(3).
+       01 WS-INPUT-TOO-LONG        PIC X VALUE 'N'.
+         88 INPUT-TOO-LONG         VALUE 'Y'.
+
        PROCEDURE DIVISION.
+      *// new dispatcher entry point. Single-record
+      *// callers still PERFORM ISPAIRED directly as before; this
+      *// only routes the whole-file batch job.
+       MATCHING-BRACKETS.
+           IF MODE-BATCH-CHECK
+              PERFORM RUN-BRACKETS-BATCH
+           ELSE
+              PERFORM ISPAIRED
+           END-IF
+           GOBACK
+           .
+      *// validate every record in a data-feed file and
+      *// produce one pass/fail report for the whole feed.
+       RUN-BRACKETS-BATCH.
+           OPEN INPUT FEED-FILE
+           OPEN OUTPUT BRACKETS-REPORT-FILE
+           OPEN OUTPUT OVERFLOW-FILE
+           PERFORM UNTIL END-OF-FEED
+              READ FEED-FILE
+                 AT END SET END-OF-FEED TO TRUE
+                 NOT AT END PERFORM PROCESS-FEED-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE FEED-FILE
+           CLOSE BRACKETS-REPORT-FILE
+           CLOSE OVERFLOW-FILE
+       .
+      *// a record that still fills the widened WS-INPUT
+      *// buffer to capacity cannot be told apart from one the file
+      *// layer has already truncated, so it is rejected to the
+      *// overflow report rather than silently validated in that
+      *// truncated form.
+       PROCESS-FEED-RECORD.
+           MOVE 'N' TO WS-INPUT-TOO-LONG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FEED-REC))
+             TO WS-FEED-LENGTH
+           IF WS-FEED-LENGTH >= LENGTH OF WS-INPUT
+              SET INPUT-TOO-LONG TO TRUE
+           END-IF
+           IF INPUT-TOO-LONG
+              PERFORM WRITE-OVERFLOW-RECORD
+           ELSE
+              MOVE SPACES TO WS-INPUT
+              MOVE FEED-REC TO WS-INPUT
+              PERFORM ISPAIRED
+              MOVE SPACES TO BRACKETS-REPORT-REC
+              IF WS-RESULT EQUAL 1
+                 STRING FUNCTION TRIM(FEED-REC) DELIMITED BY SIZE
+                        ' - PASS' DELIMITED BY SIZE
+                        INTO BRACKETS-REPORT-REC
+              ELSE
+                 STRING FUNCTION TRIM(FEED-REC) DELIMITED BY SIZE
+                        ' - FAIL at position ' DELIMITED BY SIZE
+                        WS-FAIL-POSITION DELIMITED BY SIZE
+                        INTO BRACKETS-REPORT-REC
+              END-IF
+              WRITE BRACKETS-REPORT-REC
+           END-IF
+       .
+      *// route rejected over-length records to their
+      *// own report instead of writing them to BRACKETS-REPORT-FILE.
+       WRITE-OVERFLOW-RECORD.
+           MOVE SPACES TO OVERFLOW-REC
+           STRING FUNCTION TRIM(FEED-REC)(1:50) DELIMITED BY SIZE
+                  ' -- record exceeds ' DELIMITED BY SIZE
+                  LENGTH OF WS-INPUT DELIMITED BY SIZE
+                  ' characters, rejected' DELIMITED BY SIZE
+                  INTO OVERFLOW-REC
+           WRITE OVERFLOW-REC
+       .
 
        ISPAIRED.
-         INITIALIZE WS-OPEN-PAREN   
-                    WS-CLOSE-PAREN  
-                    WS-OPEN-BRACKET 
+         INITIALIZE WS-OPEN-PAREN
+                    WS-CLOSE-PAREN
+                    WS-OPEN-BRACKET
                     WS-CLOSE-BRACKET
-                    WS-OPEN-BRACE   
-                    WS-CLOSE-BRACE 
+                    WS-OPEN-BRACE
+                    WS-CLOSE-BRACE
                     WS-LENGTH
                     WS-STACK
+                    WS-STACK-POSITIONS
                     WS-STACK-INDEX
                     WS-CHAR
-      
+                    WS-FAIL-POSITION
+
          MOVE 1 TO WS-RESULT
-      
+
       *// SAME MATCH NUMBERS, NOT TAKING INTO COUNT NESTED ORDER
          INSPECT WS-INPUT TALLYING WS-OPEN-PAREN FOR ALL '('
                                    WS-CLOSE-PAREN FOR ALL ')'
@@ -41,59 +164,70 @@
                                    WS-CLOSE-BRACKET FOR ALL ']'
                                    WS-OPEN-BRACE FOR ALL '{'
                                    WS-CLOSE-BRACE FOR ALL '}'
-         
+
+      *// an unbalanced bracket count fails the check
+      *// outright, skipping the stack scan below.
          IF WS-OPEN-PAREN NOT EQUAL WS-CLOSE-PAREN
          OR WS-OPEN-BRACKET NOT EQUAL WS-CLOSE-BRACKET
          OR WS-OPEN-BRACE NOT EQUAL WS-CLOSE-BRACE
            MOVE 0 TO WS-RESULT
-           EXIT
-         END-IF
-      
       *// FOR THE 4 CASE, SORRY, IT IS THE ONLY THAT DIDNT GO WELL :)
-         IF WS-INPUT EQUAL '}{'
+         ELSE IF WS-INPUT EQUAL '}{'
            MOVE 0 TO WS-RESULT
-           EXIT
-         END-IF
-      
+           MOVE 1 TO WS-FAIL-POSITION
+         ELSE
       *// USING A STACK TO SEE IF MATCH, {{[()]}}
-        MOVE FUNCTION LENGTH(WS-INPUT) TO WS-LENGTH
-        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-LENGTH
-           MOVE WS-INPUT(WS-INDEX:1) TO WS-CHAR
-           EVALUATE WS-CHAR
-             WHEN '['
-             WHEN '{'
-             WHEN '('
-               ADD 1 TO WS-STACK-INDEX
-               MOVE WS-CHAR TO WS-STACK-ITEM(WS-STACK-INDEX)
-             WHEN ']'
-             WHEN '}'
-             WHEN ')'
-               IF WS-STACK-INDEX EQUAL 0
-                 MOVE 0 TO WS-INPUT
-               ELSE
-                 EVALUATE WS-CHAR
-                   WHEN ')'
-                       IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '('
-                           MOVE 0 TO WS-INPUT
-                       END-IF
-                   WHEN ']'
-                       IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '['
-                           MOVE 0 TO WS-INPUT
-                       END-IF
-                   WHEN '}'
-                       IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '{'
-                           MOVE 0 TO WS-INPUT
-                       END-IF
-                 END-EVALUATE
-                 SUBTRACT 1 FROM WS-STACK-INDEX
-               END-IF
-           END-EVALUATE
-           IF WS-RESULT EQUAL 0
-             EXIT PERFORM
+           MOVE FUNCTION LENGTH(WS-INPUT) TO WS-LENGTH
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > WS-LENGTH
+              MOVE WS-INPUT(WS-INDEX:1) TO WS-CHAR
+              EVALUATE WS-CHAR
+                WHEN '['
+                WHEN '{'
+                WHEN '('
+                  ADD 1 TO WS-STACK-INDEX
+                  MOVE WS-CHAR TO WS-STACK-ITEM(WS-STACK-INDEX)
+                  MOVE WS-INDEX TO WS-STACK-POS(WS-STACK-INDEX)
+                WHEN ']'
+                WHEN '}'
+                WHEN ')'
+      *// a closer with nothing open to match fails
+      *// the check and records its position.
+                  IF WS-STACK-INDEX EQUAL 0
+                    MOVE 0 TO WS-RESULT
+                    MOVE WS-INDEX TO WS-FAIL-POSITION
+                  ELSE
+                    EVALUATE WS-CHAR
+                      WHEN ')'
+                          IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '('
+                              MOVE 0 TO WS-RESULT
+                              MOVE WS-INDEX TO WS-FAIL-POSITION
+                          END-IF
+                      WHEN ']'
+                          IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '['
+                              MOVE 0 TO WS-RESULT
+                              MOVE WS-INDEX TO WS-FAIL-POSITION
+                          END-IF
+                      WHEN '}'
+                          IF WS-STACK-ITEM(WS-STACK-INDEX) NOT = '{'
+                              MOVE 0 TO WS-RESULT
+                              MOVE WS-INDEX TO WS-FAIL-POSITION
+                          END-IF
+                    END-EVALUATE
+                    SUBTRACT 1 FROM WS-STACK-INDEX
+                  END-IF
+              END-EVALUATE
+              IF WS-RESULT EQUAL 0
+                EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+      *// an unclosed opener is the "first unmatched bracket" too --
+      *// report the earliest one still on the stack.
+           IF WS-STACK-INDEX NOT EQUAL 0
+             MOVE 0 TO WS-RESULT
+             MOVE WS-STACK-POS(1) TO WS-FAIL-POSITION
            END-IF
-         END-PERFORM
-         
-         IF WS-STACK-INDEX NOT EQUAL 0
-           MOVE 0 TO WS-RESULT
+         END-IF
          END-IF
         .
\ No newline at end of file
