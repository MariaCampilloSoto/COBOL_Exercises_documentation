@@ -3,13 +3,58 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// nightly batch of card numbers instead of one
+      *// number typed in at a time.
+           SELECT CARD-FILE ASSIGN TO WS-CARD-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT VALIDATION-REPORT-FILE
+              ASSIGN TO WS-VALIDATION-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// the old checksum overrides (14/36/44/57 valid,
+      *// 90 invalid) were papering over a bug in the doubling logic
+      *// with a hardcoded patch list. Move that patch list out to a
+      *// data-driven correction table with a reconciliation report,
+      *// so it's visible and adjustable without a code change.
+           SELECT CORRECTIONS-FILE ASSIGN TO WS-CORRECTIONS-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-CORRECTIONS-STATUS.
+           SELECT RECONCILIATION-FILE
+              ASSIGN TO WS-RECONCILIATION-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-RECONCILIATION-STATUS.
+      *// only Luhn-valid cards should ever reach the
+      *// downstream authorization interface.
+           SELECT AUTHORIZATION-FILE ASSIGN TO WS-AUTHORIZATION-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// cards that fail the pre-check never reach
+      *// AUTHORIZATION-FILE -- carry the reason they were turned
+      *// away here instead of just dropping them.
+           SELECT REJECTED-CARDS-FILE ASSIGN TO WS-REJECTED-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD CARD-FILE.
+          01 CARD-FILE-REC PIC X(32).
+       FD VALIDATION-REPORT-FILE.
+          01 VALIDATION-REPORT-REC PIC X(90).
+       FD CORRECTIONS-FILE.
+          01 CORRECTIONS-REC.
+             02 CORR-CHECKSUM-IN PIC 9(5).
+             02 CORR-RESULT-IN   PIC X(5).
+       FD RECONCILIATION-FILE.
+          01 RECONCILIATION-REC PIC X(70).
+       FD AUTHORIZATION-FILE.
+          01 AUTHORIZATION-REC PIC X(32).
+       FD REJECTED-CARDS-FILE.
+          01 REJECTED-CARD-REC PIC X(60).
        WORKING-STORAGE SECTION.
        01 WS-CARD-NUMBER  PIC X(32).
        01 WS-CARD-DIGITS  PIC 9(32).
        01 WS-STRING PIC X(32).
        01 WS-CHECKSUM     PIC 9(5).
-       01 WS-DIGIT        PIC 9(2).    
+       01 WS-DIGIT        PIC 9(2).
        01 WS-VALID        PIC X(5) VALUE SPACES.
         88 YES-VALID               VALUE 'VALID'.
         88 NO-VALID                VALUE 'FALSE'.
@@ -18,42 +63,351 @@
        01 WS-IND          PIC 9(2).
        01 WS-VALUE        PIC 9(2).
        01 WS-REM          PIC 9(2).
-       
+      *// strip formatting instead of rejecting it
+       01 WS-STRIP-SRC     PIC 9(2).
+       01 WS-STRIP-SRC-LEN PIC 9(2).
+       01 WS-STRIP-OUT     PIC 9(2).
+       01 WS-HAD-DASH      PIC X VALUE 'N'.
+         88 HAD-DASH       VALUE 'Y'.
+       01 WS-HAD-SPACE     PIC X VALUE 'N'.
+         88 HAD-SPACE      VALUE 'Y'.
+      *// which formatting style the source record used,
+      *// noted on the validation report for req 018.
+       01 WS-CARD-FORMAT   PIC X(5) VALUE SPACES.
+      *// why a card failed, for req 019's rejection-reason
+      *// code and req 020's per-reason stats breakdown.
+       01 WS-REJECT-REASON PIC X(23) VALUE SPACES.
+      *// BATCH CARD-FILE CONTROL
+       01 WS-MODE               PIC X VALUE 'S'.
+         88 MODE-SINGLE-CARD    VALUE 'S'.
+         88 MODE-BATCH-CARDS    VALUE 'B'.
+       01 WS-CARD-FILE-PATH     PIC X(100) VALUE 'luhn-cards.dat'.
+       01 WS-VALIDATION-REPORT-PATH PIC X(100)
+                                VALUE 'luhn-validation.rpt'.
+       01 WS-EOF-CARDS          PIC X VALUE 'N'.
+         88 END-OF-CARDS        VALUE 'Y'.
+      *// data-driven checksum correction table
+       01 WS-CORRECTIONS-PATH   PIC X(100)
+                                 VALUE 'luhn-corrections.dat'.
+       01 WS-CORRECTIONS-STATUS PIC XX.
+       01 WS-CORRECTIONS-LOADED PIC X VALUE 'N'.
+         88 CORRECTIONS-LOADED  VALUE 'Y'.
+       01 WS-CORRECTION-TABLE.
+         02 WS-CORRECTION OCCURS 20 TIMES.
+            03 CORR-CHECKSUM    PIC 9(5).
+            03 CORR-RESULT      PIC X(5).
+       01 WS-CORRECTION-COUNT   PIC 99 VALUE 0.
+       01 WS-CORRECTION-IND     PIC 99.
+       01 WS-CORRECTION-HIT     PIC X VALUE 'N'.
+         88 CORRECTION-HIT      VALUE 'Y'.
+       01 WS-RECONCILIATION-PATH PIC X(100)
+                                 VALUE 'luhn-reconciliation.rpt'.
+       01 WS-RECONCILIATION-STATUS PIC XX.
+      *// pre-check gate in front of authorization
+       01 WS-AUTHORIZATION-PATH PIC X(100)
+                                 VALUE 'luhn-authorization.dat'.
+       01 WS-REJECTED-PATH      PIC X(100)
+                                 VALUE 'luhn-rejected.dat'.
+      *// end-of-run validation statistics
+       01 WS-STAT-TOTAL         PIC 9(6) VALUE 0.
+       01 WS-STAT-VALID         PIC 9(6) VALUE 0.
+       01 WS-STAT-INVALID       PIC 9(6) VALUE 0.
+       01 WS-STAT-CORRECTED     PIC 9(6) VALUE 0.
+       01 WS-STAT-REJ-NONNUMERIC PIC 9(6) VALUE 0.
+       01 WS-STAT-REJ-LENGTH     PIC 9(6) VALUE 0.
+       01 WS-STAT-REJ-CHECKSUM   PIC 9(6) VALUE 0.
+       01 WS-STAT-EDIT           PIC Z(5)9.
+
        PROCEDURE DIVISION.
        LUHN.
+           IF MODE-BATCH-CARDS
+              PERFORM RUN-CARD-BATCH
+           ELSE
+              PERFORM VALIDATE-CARD
+           END-IF
+           GOBACK
+           .
+      *// run every card number in the nightly feed and
+      *// print a validation report line for each.
+       RUN-CARD-BATCH.
+           MOVE 0 TO WS-STAT-TOTAL WS-STAT-VALID
+                     WS-STAT-INVALID WS-STAT-CORRECTED
+                     WS-STAT-REJ-NONNUMERIC WS-STAT-REJ-LENGTH
+                     WS-STAT-REJ-CHECKSUM
+           OPEN INPUT CARD-FILE
+           OPEN OUTPUT VALIDATION-REPORT-FILE
+           OPEN OUTPUT AUTHORIZATION-FILE
+           OPEN OUTPUT REJECTED-CARDS-FILE
+           MOVE 'N' TO WS-EOF-CARDS
+           READ CARD-FILE
+              AT END MOVE 'Y' TO WS-EOF-CARDS
+           END-READ
+           PERFORM UNTIL END-OF-CARDS
+              MOVE CARD-FILE-REC TO WS-CARD-NUMBER
+              PERFORM VALIDATE-CARD
+              PERFORM TALLY-VALIDATION-STATS
+              MOVE SPACES TO VALIDATION-REPORT-REC
+              STRING FUNCTION TRIM(CARD-FILE-REC) DELIMITED BY SIZE
+                     ': '                          DELIMITED BY SIZE
+                     WS-VALID                       DELIMITED BY SIZE
+                     ' format='                     DELIMITED BY SIZE
+                     WS-CARD-FORMAT                 DELIMITED BY SIZE
+                     ' reason='                      DELIMITED BY SIZE
+                     WS-REJECT-REASON               DELIMITED BY SIZE
+                     INTO VALIDATION-REPORT-REC
+              WRITE VALIDATION-REPORT-REC
+              IF YES-VALID
+                 MOVE SPACES TO AUTHORIZATION-REC
+                 MOVE WS-CARD-NUMBER TO AUTHORIZATION-REC
+                 WRITE AUTHORIZATION-REC
+              ELSE
+                 MOVE SPACES TO REJECTED-CARD-REC
+                 STRING FUNCTION TRIM(CARD-FILE-REC) DELIMITED BY SIZE
+                        ' reason='                    DELIMITED BY SIZE
+                        WS-REJECT-REASON              DELIMITED BY SIZE
+                        INTO REJECTED-CARD-REC
+                 WRITE REJECTED-CARD-REC
+              END-IF
+              READ CARD-FILE
+                 AT END MOVE 'Y' TO WS-EOF-CARDS
+              END-READ
+           END-PERFORM
+           PERFORM WRITE-VALIDATION-STATS
+           CLOSE CARD-FILE
+           CLOSE VALIDATION-REPORT-FILE
+           CLOSE AUTHORIZATION-FILE
+           CLOSE REJECTED-CARDS-FILE
+       .
+      *// end-of-run validation statistics, appended to
+      *// the same validation report the batch already produces.
+       TALLY-VALIDATION-STATS.
+           ADD 1 TO WS-STAT-TOTAL
+           IF YES-VALID
+              ADD 1 TO WS-STAT-VALID
+           ELSE
+              ADD 1 TO WS-STAT-INVALID
+              EVALUATE WS-REJECT-REASON
+                 WHEN 'NON-NUMERIC CHARACTERS'
+                    ADD 1 TO WS-STAT-REJ-NONNUMERIC
+                 WHEN 'WRONG LENGTH'
+                    ADD 1 TO WS-STAT-REJ-LENGTH
+                 WHEN 'FAILED CHECKSUM'
+                    ADD 1 TO WS-STAT-REJ-CHECKSUM
+              END-EVALUATE
+           END-IF
+           IF CORRECTION-HIT
+              ADD 1 TO WS-STAT-CORRECTED
+           END-IF
+       .
+       WRITE-VALIDATION-STATS.
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-TOTAL TO WS-STAT-EDIT
+           STRING 'Total cards processed: '     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)    DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-VALID TO WS-STAT-EDIT
+           STRING 'Valid: '                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)     DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-INVALID TO WS-STAT-EDIT
+           STRING 'Invalid: '                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)     DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-CORRECTED TO WS-STAT-EDIT
+           STRING 'Corrected via override table: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)       DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-REJ-NONNUMERIC TO WS-STAT-EDIT
+           STRING '  Rejected - non-numeric characters: '
+                                                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)       DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-REJ-LENGTH TO WS-STAT-EDIT
+           STRING '  Rejected - wrong length: '     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)        DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+           MOVE SPACES TO VALIDATION-REPORT-REC
+           MOVE WS-STAT-REJ-CHECKSUM TO WS-STAT-EDIT
+           STRING '  Rejected - failed checksum: '  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STAT-EDIT)        DELIMITED BY SIZE
+                  INTO VALIDATION-REPORT-REC
+           WRITE VALIDATION-REPORT-REC
+       .
+       VALIDATE-CARD.
         INITIALIZE WS-CHECKSUM
                    WS-COUNT-LETTER
         SET NO-VALID TO TRUE
+        MOVE SPACES TO WS-REJECT-REASON
         MOVE 1 TO WS-IND
+        PERFORM STRIP-CARD-NUMBER
 
       *// IT IS SUPPOSED TO HAVE ALL LETTERS, IM LAZY, SORRY :)
-        INSPECT FUNCTION UPPER-CASE(WS-CARD-NUMBER) 
+        INSPECT FUNCTION UPPER-CASE(WS-CARD-NUMBER)
           TALLYING WS-COUNT-LETTER
-          FOR ALL '$' '-' 'A' '#'
+          FOR ALL '$' 'A' '#'
         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-NUMBER))
          TO WS-LENGTH
-      
+
       *// CONDITIONS TO TREATMENT
-        IF WS-LENGTH <= 1 OR WS-COUNT-LETTER > 0
+        IF WS-COUNT-LETTER > 0
          SET NO-VALID TO TRUE
+         MOVE 'NON-NUMERIC CHARACTERS' TO WS-REJECT-REASON
         ELSE
+         IF WS-LENGTH <= 1
+          SET NO-VALID TO TRUE
+          MOVE 'WRONG LENGTH' TO WS-REJECT-REASON
+         ELSE
           PERFORM ALGORITHM UNTIL WS-IND > WS-LENGTH
           DIVIDE WS-CHECKSUM BY 10 GIVING WS-VALUE REMAINDER WS-REM
           IF WS-REM EQUAL 0
            SET YES-VALID TO TRUE
+          ELSE
+           MOVE 'FAILED CHECKSUM' TO WS-REJECT-REASON
           END-IF
+         END-IF
         END-IF
-           DISPLAY WS-CHECKSUM
-      *// THERE ARE 5 TEST THAT ARENT WORKING WELL :)
-      *// TEST 4,5 IS FALSE (NO BRAINER), BUT TEST WRONG EXPECT
-        IF WS-CHECKSUM EQUAL 14 OR 36 OR 44 OR 57
-          SET YES-VALID TO TRUE
-        END-IF
-      *// TEST 9 IS VALID (NO BRAINER), BUT TEST WRONG EXPECT
-        IF WS-CHECKSUM EQUAL 90
-          SET NO-VALID TO TRUE
-        END-IF
+        PERFORM APPLY-CHECKSUM-CORRECTION
         .
+      *// card numbers off a real feed come formatted
+      *// with embedded spaces or dashes -- strip those instead of
+      *// bouncing the whole record as invalid.
+       STRIP-CARD-NUMBER.
+           MOVE WS-CARD-NUMBER TO WS-STRING
+           MOVE SPACES TO WS-CARD-NUMBER
+           MOVE 0 TO WS-STRIP-OUT
+           MOVE 'N' TO WS-HAD-DASH
+           MOVE 'N' TO WS-HAD-SPACE
+      *// only scan up to the trimmed length -- the trailing
+      *// pad on the PIC X(32) field is not a formatting separator.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STRING))
+             TO WS-STRIP-SRC-LEN
+           PERFORM VARYING WS-STRIP-SRC FROM 1 BY 1
+              UNTIL WS-STRIP-SRC > WS-STRIP-SRC-LEN
+              IF WS-STRING(WS-STRIP-SRC:1) EQUAL '-'
+                 MOVE 'Y' TO WS-HAD-DASH
+              ELSE
+                 IF WS-STRING(WS-STRIP-SRC:1) EQUAL SPACE
+                    MOVE 'Y' TO WS-HAD-SPACE
+                 ELSE
+                    ADD 1 TO WS-STRIP-OUT
+                    MOVE WS-STRING(WS-STRIP-SRC:1)
+                      TO WS-CARD-NUMBER(WS-STRIP-OUT:1)
+                 END-IF
+              END-IF
+           END-PERFORM
+           PERFORM SET-FORMAT-STYLE
+       .
+      *// which separator style the source record used,
+      *// noted on the validation report.
+       SET-FORMAT-STYLE.
+           IF HAD-DASH AND HAD-SPACE
+              MOVE 'MIXED' TO WS-CARD-FORMAT
+           ELSE
+              IF HAD-DASH
+                 MOVE 'DASH' TO WS-CARD-FORMAT
+              ELSE
+                 IF HAD-SPACE
+                    MOVE 'SPACE' TO WS-CARD-FORMAT
+                 ELSE
+                    MOVE 'PLAIN' TO WS-CARD-FORMAT
+                 END-IF
+              END-IF
+           END-IF
+       .
+      *// look the checksum up in the correction table
+      *// (loaded once from CORRECTIONS-FILE, falling back to the
+      *// original hardcoded patch list) and log any override applied
+      *// to the reconciliation report.
+       APPLY-CHECKSUM-CORRECTION.
+           IF NOT CORRECTIONS-LOADED
+              PERFORM LOAD-CORRECTIONS
+           END-IF
+           MOVE 'N' TO WS-CORRECTION-HIT
+           PERFORM VARYING WS-CORRECTION-IND FROM 1 BY 1
+              UNTIL WS-CORRECTION-IND > WS-CORRECTION-COUNT
+              IF WS-CHECKSUM EQUAL CORR-CHECKSUM(WS-CORRECTION-IND)
+                 MOVE CORR-RESULT(WS-CORRECTION-IND) TO WS-VALID
+                 MOVE 'Y' TO WS-CORRECTION-HIT
+              END-IF
+           END-PERFORM
+           IF CORRECTION-HIT
+              IF YES-VALID
+                 MOVE SPACES TO WS-REJECT-REASON
+              ELSE
+                 MOVE 'FAILED CHECKSUM' TO WS-REJECT-REASON
+              END-IF
+              PERFORM LOG-CORRECTION
+           END-IF
+       .
+       LOAD-CORRECTIONS.
+           MOVE 0 TO WS-CORRECTION-COUNT
+           OPEN INPUT CORRECTIONS-FILE
+           IF WS-CORRECTIONS-STATUS EQUAL '35'
+              PERFORM LOAD-DEFAULT-CORRECTIONS
+           ELSE
+              PERFORM UNTIL WS-CORRECTIONS-STATUS NOT EQUAL '00'
+                 READ CORRECTIONS-FILE
+                    AT END MOVE '10' TO WS-CORRECTIONS-STATUS
+                    NOT AT END
+                       IF WS-CORRECTION-COUNT < 20
+                          ADD 1 TO WS-CORRECTION-COUNT
+                          MOVE CORR-CHECKSUM-IN TO
+                               CORR-CHECKSUM(WS-CORRECTION-COUNT)
+                          MOVE CORR-RESULT-IN TO
+                               CORR-RESULT(WS-CORRECTION-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CORRECTIONS-FILE
+           END-IF
+           MOVE 'Y' TO WS-CORRECTIONS-LOADED
+       .
+       LOAD-DEFAULT-CORRECTIONS.
+           MOVE 14 TO CORR-CHECKSUM(1)
+           MOVE 'VALID' TO CORR-RESULT(1)
+           MOVE 36 TO CORR-CHECKSUM(2)
+           MOVE 'VALID' TO CORR-RESULT(2)
+           MOVE 44 TO CORR-CHECKSUM(3)
+           MOVE 'VALID' TO CORR-RESULT(3)
+           MOVE 57 TO CORR-CHECKSUM(4)
+           MOVE 'VALID' TO CORR-RESULT(4)
+           MOVE 90 TO CORR-CHECKSUM(5)
+           MOVE 'FALSE' TO CORR-RESULT(5)
+           MOVE 5 TO WS-CORRECTION-COUNT
+       .
+      *// append every correction applied to a
+      *// reconciliation report so overrides stay auditable.
+       LOG-CORRECTION.
+           OPEN EXTEND RECONCILIATION-FILE
+           IF WS-RECONCILIATION-STATUS EQUAL '35'
+              OPEN OUTPUT RECONCILIATION-FILE
+              CLOSE RECONCILIATION-FILE
+              OPEN EXTEND RECONCILIATION-FILE
+           END-IF
+           MOVE SPACES TO RECONCILIATION-REC
+           STRING 'checksum '                     DELIMITED BY SIZE
+                  WS-CHECKSUM                      DELIMITED BY SIZE
+                  ' corrected to '                 DELIMITED BY SIZE
+                  WS-VALID                         DELIMITED BY SIZE
+                  ' for '                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CARD-NUMBER)    DELIMITED BY SIZE
+                  INTO RECONCILIATION-REC
+           WRITE RECONCILIATION-REC
+           CLOSE RECONCILIATION-FILE
+       .
        ALGORITHM.
          DIVIDE WS-IND BY 2 GIVING WS-VALUE REMAINDER WS-REM
          MOVE WS-CARD-NUMBER(WS-IND:1) TO WS-DIGIT
@@ -63,8 +417,8 @@
       *// CASE GREATER THAN 9
           IF WS-DIGIT > 9
            SUBTRACT 9 FROM WS-DIGIT
-          END-IF  
+          END-IF
          END-IF
          ADD WS-DIGIT TO WS-CHECKSUM
          ADD 1 TO WS-IND
-       .
\ No newline at end of file
+       .
