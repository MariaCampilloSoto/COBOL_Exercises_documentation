@@ -1,7 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// batch classification of a file of triangles
+           SELECT TRIANGLE-FILE ASSIGN TO WS-TRIANGLE-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT CLASSIFICATION-REPORT-FILE
+              ASSIGN TO WS-CLASSIFICATION-REPORT-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// exceptions report with a real rejection reason
+           SELECT EXCEPTIONS-FILE ASSIGN TO WS-EXCEPTIONS-PATH
+              ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD TRIANGLE-FILE.
+        01 TRIANGLE-REC.
+         02 TR-SIDES PIC X(20).
+         02 TR-PROPERTY PIC X(11).
+       FD CLASSIFICATION-REPORT-FILE.
+        01 CLASSIFICATION-REPORT-REC PIC X(100).
+       FD EXCEPTIONS-FILE.
+        01 EXCEPTIONS-REC PIC X(70).
        WORKING-STORAGE SECTION.
       *Incoming
        01 WS-SIDES PIC X(20).
@@ -10,17 +30,113 @@
        01 WS-RESULT PIC 9.
         88 YES-TRIANGLE VALUE 1.
         88 NO-TRIANGLE VALUE 0.
+      *// widened to two decimal places to match the
+      *// CAD feed's measurement precision.
        01 SIDES.
-        02 WS-A PIC 9(2)V9(1).
-        02 WS-B PIC 9(2)V9(1).
-        02 WS-C PIC 9(2)V9(1).
-      
+        02 WS-A PIC 9(2)V9(2).
+        02 WS-B PIC 9(2)V9(2).
+        02 WS-C PIC 9(2)V9(2).
+      *// perimeter + right-triangle detection
+       01 WS-PERIMETER PIC 9(3)V9(2).
+       01 WS-RIGHT-RESULT PIC 9 VALUE 0.
+        88 IS-RIGHT-TRIANGLE VALUE 1.
+        88 NOT-RIGHT-TRIANGLE VALUE 0.
+       01 WS-HYPOTENUSE PIC 9(2)V9(2).
+       01 WS-LEG-1 PIC 9(2)V9(2).
+       01 WS-LEG-2 PIC 9(2)V9(2).
+       01 WS-SUM-OF-SQUARES PIC 9(5)V9(4).
+       01 WS-HYPOTENUSE-SQUARED PIC 9(5)V9(4).
+       01 WS-PERIMETER-EDIT PIC ZZ9.99.
+       01 WS-RIGHT-TAG PIC X(20).
+      *// BATCH CONTROL
+       01 WS-MODE                     PIC X VALUE 'S'.
+         88 MODE-SINGLE-TRIANGLE      VALUE 'S'.
+         88 MODE-BATCH-TRIANGLES      VALUE 'B'.
+       01 WS-TRIANGLE-FILE-PATH       PIC X(100)
+                                       VALUE 'triangles.dat'.
+       01 WS-CLASSIFICATION-REPORT-PATH PIC X(100)
+                                       VALUE 'triangle-class.rpt'.
+       01 WS-EOF-TRIANGLES            PIC X VALUE 'N'.
+        88 END-OF-TRIANGLES           VALUE 'Y'.
+      *// distinguish why a candidate was rejected
+       01 WS-EXCEPTIONS-PATH          PIC X(100)
+                                       VALUE 'triangle-exceptions.rpt'.
+       01 WS-REJECT-REASON            PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
        TRIANGLE.
+           IF MODE-BATCH-TRIANGLES
+              PERFORM RUN-TRIANGLE-BATCH
+           ELSE
+              PERFORM CLASSIFY-TRIANGLE
+           END-IF
+           GOBACK
+           .
+      *// read a file of side/property records and
+      *// produce one classification report for the whole batch.
+       RUN-TRIANGLE-BATCH.
+           OPEN INPUT TRIANGLE-FILE
+           OPEN OUTPUT CLASSIFICATION-REPORT-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+           PERFORM UNTIL END-OF-TRIANGLES
+              READ TRIANGLE-FILE
+                 AT END SET END-OF-TRIANGLES TO TRUE
+                 NOT AT END PERFORM CLASSIFY-TRIANGLE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE TRIANGLE-FILE
+           CLOSE CLASSIFICATION-REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+       .
+       CLASSIFY-TRIANGLE-RECORD.
+           MOVE TR-SIDES TO WS-SIDES
+           MOVE TR-PROPERTY TO WS-PROPERTY
+           PERFORM CLASSIFY-TRIANGLE
+           MOVE WS-PERIMETER TO WS-PERIMETER-EDIT
+           IF IS-RIGHT-TRIANGLE
+              MOVE 'right triangle' TO WS-RIGHT-TAG
+           ELSE
+              MOVE 'not a right triangle' TO WS-RIGHT-TAG
+           END-IF
+           MOVE SPACES TO CLASSIFICATION-REPORT-REC
+           IF YES-TRIANGLE
+              STRING FUNCTION TRIM(WS-SIDES) DELIMITED BY SIZE
+                     ' (' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PROPERTY) DELIMITED BY SIZE
+                     ') is a valid triangle, perimeter '
+                     DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PERIMETER-EDIT) DELIMITED BY SIZE
+                     ', ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RIGHT-TAG) DELIMITED BY SIZE
+                     INTO CLASSIFICATION-REPORT-REC
+              WRITE CLASSIFICATION-REPORT-REC
+           ELSE
+              STRING FUNCTION TRIM(WS-SIDES) DELIMITED BY SIZE
+                     ' (' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PROPERTY) DELIMITED BY SIZE
+                     ') is NOT a valid triangle' DELIMITED BY SIZE
+                     INTO CLASSIFICATION-REPORT-REC
+              WRITE CLASSIFICATION-REPORT-REC
+              MOVE SPACES TO EXCEPTIONS-REC
+              STRING FUNCTION TRIM(WS-SIDES) DELIMITED BY SIZE
+                     ' (' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PROPERTY) DELIMITED BY SIZE
+                     ') rejected: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+                     INTO EXCEPTIONS-REC
+              WRITE EXCEPTIONS-REC
+           END-IF
+       .
+      *// WS-REJECT-REASON records why a candidate was
+      *// rejected instead of one undifferentiated NO-TRIANGLE flag.
+       CLASSIFY-TRIANGLE.
         SET NO-TRIANGLE TO TRUE
-      
+        MOVE SPACES TO WS-REJECT-REASON
+
       *// GET SIDES VALUES
+        INITIALIZE SIDES
         UNSTRING WS-SIDES DELIMITED BY ',' INTO WS-A, WS-B, WS-C
+        PERFORM COMPUTE-TRIANGLE-METRICS
 
       *// TRIANGLE PROPERTIES
         IF ((WS-A + WS-B) GREATER THAN OR EQUAL TO WS-C)
@@ -30,25 +146,70 @@
             WHEN 'equilateral'
              IF WS-A EQUAL WS-B AND WS-B EQUAL WS-C
               SET YES-TRIANGLE TO TRUE
+             ELSE
+              MOVE 'SIDES DO NOT MATCH PROPERTY' TO WS-REJECT-REASON
              END-IF
-   
+
             WHEN 'isosceles'
-             IF (WS-A EQUAL WS-B) OR (WS-A EQUAL WS-C) OR (WS-B EQUAL WS-C)
+             IF (WS-A EQUAL WS-B) OR (WS-A EQUAL WS-C)
+             OR (WS-B EQUAL WS-C)
                SET YES-TRIANGLE TO TRUE
+             ELSE
+              MOVE 'SIDES DO NOT MATCH PROPERTY' TO WS-REJECT-REASON
              END-IF
-         
+
             WHEN 'scalene'
-             IF WS-A NOT EQUAL WS-B AND WS-B NOT EQUAL WS-C 
+             IF WS-A NOT EQUAL WS-B AND WS-B NOT EQUAL WS-C
              AND WS-A NOT EQUAL WS-C
               SET YES-TRIANGLE TO TRUE
+             ELSE
+              MOVE 'SIDES DO NOT MATCH PROPERTY' TO WS-REJECT-REASON
              END-IF
-         
+
             WHEN OTHER
              SET NO-TRIANGLE TO TRUE
+             MOVE 'UNRECOGNIZED PROPERTY' TO WS-REJECT-REASON
            END-EVALUATE
+        ELSE
+         MOVE 'TRIANGLE INEQUALITY VIOLATED' TO WS-REJECT-REASON
         END-IF
 
         IF WS-A EQUAL 0 AND WS-B EQUAL 0 AND WS-C EQUAL 0
          SET NO-TRIANGLE TO TRUE
+         MOVE 'DEGENERATE/ZERO-LENGTH SIDES' TO WS-REJECT-REASON
+        END-IF
+       .
+      *// perimeter and Pythagorean right-triangle
+      *// check, computed alongside the classification since we
+      *// already have the side values in hand.
+       COMPUTE-TRIANGLE-METRICS.
+        COMPUTE WS-PERIMETER = WS-A + WS-B + WS-C
+        SET NOT-RIGHT-TRIANGLE TO TRUE
+
+      *// THE HYPOTENUSE IS WHICHEVER SIDE IS LARGEST
+        IF WS-A GREATER THAN OR EQUAL TO WS-B
+        AND WS-A GREATER THAN OR EQUAL TO WS-C
+           MOVE WS-A TO WS-HYPOTENUSE
+           MOVE WS-B TO WS-LEG-1
+           MOVE WS-C TO WS-LEG-2
+        ELSE
+         IF WS-B GREATER THAN OR EQUAL TO WS-A
+         AND WS-B GREATER THAN OR EQUAL TO WS-C
+           MOVE WS-B TO WS-HYPOTENUSE
+           MOVE WS-A TO WS-LEG-1
+           MOVE WS-C TO WS-LEG-2
+         ELSE
+           MOVE WS-C TO WS-HYPOTENUSE
+           MOVE WS-A TO WS-LEG-1
+           MOVE WS-B TO WS-LEG-2
+         END-IF
+        END-IF
+
+        COMPUTE WS-SUM-OF-SQUARES =
+           (WS-LEG-1 * WS-LEG-1) + (WS-LEG-2 * WS-LEG-2)
+        COMPUTE WS-HYPOTENUSE-SQUARED = WS-HYPOTENUSE * WS-HYPOTENUSE
+
+        IF WS-SUM-OF-SQUARES EQUAL WS-HYPOTENUSE-SQUARED
+           SET IS-RIGHT-TRIANGLE TO TRUE
         END-IF
-       .
\ No newline at end of file
+       .
