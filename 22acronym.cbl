@@ -1,32 +1,116 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACRONYM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *// batch a whole file of document titles
+           SELECT TITLES-FILE ASSIGN TO WS-TITLES-FILE-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ABBREVIATION-INDEX-FILE
+              ASSIGN TO WS-ABBREVIATION-INDEX-PATH
+              ORGANIZATION LINE SEQUENTIAL.
+      *// reverse acronym-to-title glossary
+           SELECT GLOSSARY-FILE ASSIGN TO WS-GLOSSARY-PATH
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS WS-GLOSSARY-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD TITLES-FILE.
+        01 TITLE-REC PIC X(80).
+       FD ABBREVIATION-INDEX-FILE.
+        01 ABBREVIATION-INDEX-REC PIC X(105).
+       FD GLOSSARY-FILE.
+        01 GLOSSARY-REC PIC X(105).
        WORKING-STORAGE SECTION.
-       01 WS-ACRONYM        PIC X(80).
+      *// widened to match WS-EXPANDED's capacity -- camelCase
+      *// boundary-splitting inserts a space per transition, so the
+      *// expanded title can run longer than the original 80-char title.
+       01 WS-ACRONYM        PIC X(160).
        01 WS-RESULT         PIC X(20).
        01 WS-INDEX          PIC 9(3) VALUE 1.
        01 WS-CHAR           PIC X.
        01 WS-POS            PIC 99.
-      
+      *// BATCH CONTROL
+       01 WS-MODE                     PIC X VALUE 'S'.
+         88 MODE-SINGLE-TITLE         VALUE 'S'.
+         88 MODE-BATCH-TITLES         VALUE 'B'.
+       01 WS-TITLES-FILE-PATH         PIC X(100)
+                                       VALUE 'titles.dat'.
+       01 WS-ABBREVIATION-INDEX-PATH  PIC X(100)
+                                       VALUE 'acronym-index.dat'.
+       01 WS-EOF-TITLES               PIC X VALUE 'N'.
+         88 END-OF-TITLES             VALUE 'Y'.
+      *// CASE-BOUNDARY SPLITTING
+       01 WS-EXPANDED       PIC X(160).
+       01 WS-EXP-IND        PIC 9(3).
+       01 WS-EXP-POS        PIC 9(3).
+       01 WS-CUR-CHAR       PIC X.
+       01 WS-PREV-CHAR      PIC X.
+       01 WS-NEXT-CHAR      PIC X.
+       01 WS-IS-BOUNDARY    PIC 9 VALUE 0.
+         88 IS-CASE-BOUNDARY VALUE 1.
+      *// GLOSSARY LOGGING
+       01 WS-GLOSSARY-PATH  PIC X(100) VALUE 'acronym-glossary.dat'.
+       01 WS-GLOSSARY-STATUS PIC XX.
+       01 WS-ORIGINAL-TITLE PIC X(80).
+
        PROCEDURE DIVISION.
+       ACRONYM.
+           IF MODE-BATCH-TITLES
+              PERFORM RUN-TITLE-BATCH
+           ELSE
+              PERFORM ABBREVIATE
+           END-IF
+           GOBACK
+           .
+      *// read a file of document titles and produce
+      *// one abbreviation index file for the whole batch.
+       RUN-TITLE-BATCH.
+           OPEN INPUT TITLES-FILE
+           OPEN OUTPUT ABBREVIATION-INDEX-FILE
+           PERFORM UNTIL END-OF-TITLES
+              READ TITLES-FILE
+                 AT END SET END-OF-TITLES TO TRUE
+                 NOT AT END PERFORM ABBREVIATE-TITLE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE TITLES-FILE
+           CLOSE ABBREVIATION-INDEX-FILE
+       .
+       ABBREVIATE-TITLE-RECORD.
+           MOVE SPACES TO WS-ACRONYM
+           MOVE TITLE-REC TO WS-ACRONYM
+           PERFORM ABBREVIATE
+           MOVE SPACES TO ABBREVIATION-INDEX-REC
+           STRING FUNCTION TRIM(TITLE-REC) DELIMITED BY SIZE
+                  ' -> ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+                  INTO ABBREVIATION-INDEX-REC
+           WRITE ABBREVIATION-INDEX-REC
+       .
        ABBREVIATE.
         INITIALIZE WS-CHAR
                    WS-RESULT
-      
+
+        MOVE WS-ACRONYM TO WS-ORIGINAL-TITLE
+        PERFORM SPLIT-CASE-BOUNDARIES
+
         INSPECT WS-ACRONYM REPLACING ALL '-' BY ' '
         INSPECT WS-ACRONYM REPLACING ALL ',' BY ' '
         INSPECT WS-ACRONYM REPLACING ALL '_' BY ' '
 
         MOVE FUNCTION UPPER-CASE(WS-ACRONYM) TO WS-ACRONYM
-        DISPLAY WS-ACRONYM
       *// FIRST LETTER
         MOVE WS-ACRONYM(1:1) TO WS-RESULT(1:1)
         MOVE 2 TO WS-POS
         MOVE 2 TO WS-INDEX
 
+      *// WS-RESULT is only 20 characters wide -- camelCase
+      *// splitting (which increases the initial-letter count) can run
+      *// past it, so stop before WS-POS would write out of bounds.
         PERFORM UNTIL WS-INDEX > (LENGTH OF WS-ACRONYM - 1)
-           IF WS-ACRONYM(WS-INDEX:1) EQUAL SPACE 
+           OR WS-POS > LENGTH OF WS-RESULT
+           IF WS-ACRONYM(WS-INDEX:1) EQUAL SPACE
            AND WS-ACRONYM(WS-INDEX + 1:1) NOT EQUAL SPACE
                ADD 1 TO WS-INDEX
                MOVE WS-ACRONYM(WS-INDEX:1) TO WS-CHAR
@@ -37,4 +121,59 @@
            ADD 1 TO WS-INDEX
         END-PERFORM
 
-       .
\ No newline at end of file
+        PERFORM LOG-GLOSSARY-ENTRY
+       .
+      *// append the generated acronym and its source
+      *// title to the glossary file so the mapping isn't lost once
+      *// WS-RESULT is returned.
+       LOG-GLOSSARY-ENTRY.
+           OPEN EXTEND GLOSSARY-FILE
+           IF WS-GLOSSARY-STATUS EQUAL '35'
+              OPEN OUTPUT GLOSSARY-FILE
+              CLOSE GLOSSARY-FILE
+              OPEN EXTEND GLOSSARY-FILE
+           END-IF
+           MOVE SPACES TO GLOSSARY-REC
+           STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+                  ' = ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ORIGINAL-TITLE) DELIMITED BY SIZE
+                  INTO GLOSSARY-REC
+           WRITE GLOSSARY-REC
+           CLOSE GLOSSARY-FILE
+       .
+      *// insert a space at camelCase/PascalCase
+      *// boundaries before the separator/uppercase conversion above
+      *// destroys the case information ABBREVIATE needs to find
+      *// them. A boundary is a lower-to-upper transition (myWord)
+      *// or an upper-to-upper-then-lower transition (XMLParser).
+       SPLIT-CASE-BOUNDARIES.
+           MOVE SPACES TO WS-EXPANDED
+           MOVE 1 TO WS-EXP-POS
+           MOVE WS-ACRONYM(1:1) TO WS-EXPANDED(1:1)
+           PERFORM VARYING WS-EXP-IND FROM 2 BY 1
+              UNTIL WS-EXP-IND > LENGTH OF WS-ACRONYM
+              MOVE WS-ACRONYM(WS-EXP-IND:1) TO WS-CUR-CHAR
+              MOVE WS-ACRONYM(WS-EXP-IND - 1:1) TO WS-PREV-CHAR
+              MOVE 0 TO WS-IS-BOUNDARY
+              IF WS-CUR-CHAR >= 'A' AND WS-CUR-CHAR <= 'Z'
+                 IF WS-PREV-CHAR >= 'a' AND WS-PREV-CHAR <= 'z'
+                    MOVE 1 TO WS-IS-BOUNDARY
+                 END-IF
+                 IF WS-PREV-CHAR >= 'A' AND WS-PREV-CHAR <= 'Z'
+                 AND WS-EXP-IND < LENGTH OF WS-ACRONYM
+                    MOVE WS-ACRONYM(WS-EXP-IND + 1:1) TO WS-NEXT-CHAR
+                    IF WS-NEXT-CHAR >= 'a' AND WS-NEXT-CHAR <= 'z'
+                       MOVE 1 TO WS-IS-BOUNDARY
+                    END-IF
+                 END-IF
+              END-IF
+              IF IS-CASE-BOUNDARY
+                 ADD 1 TO WS-EXP-POS
+                 MOVE SPACE TO WS-EXPANDED(WS-EXP-POS:1)
+              END-IF
+              ADD 1 TO WS-EXP-POS
+              MOVE WS-CUR-CHAR TO WS-EXPANDED(WS-EXP-POS:1)
+           END-PERFORM
+           MOVE SPACES TO WS-ACRONYM
+           MOVE WS-EXPANDED TO WS-ACRONYM
+       .
